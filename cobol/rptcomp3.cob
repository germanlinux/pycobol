@@ -0,0 +1,73 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RPTCOMP3.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. essaispace.cob declares 77 AC
+001100*                PIC S9999 COMP and only ever prints LENGTH OF
+001200*                it. This companion program carries the same
+001300*                S9999 value as COMP, COMP-3 and DISPLAY side by
+001400*                side, moves a range of test amounts through all
+001500*                three, and reports the actual storage bytes
+001600*                each usage occupies - the hard evidence behind
+001700*                the push to convert our interest-accrual fields
+001800*                from DISPLAY to packed decimal.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400*----------------------------------------------------------------
+002500* The three usages of the AC field from essaispace.cob.
+002600*----------------------------------------------------------------
+002700 77  AC-COMP                 PIC S9999 COMP.
+002800 77  AC-COMP-3                PIC S9999 COMP-3.
+002900 77  AC-DISPLAY                PIC S9999 DISPLAY.
+003000 77  WS-SUB                  PIC 9(02) COMP.
+003100 77  WS-BYTES-COMP           PIC 9(04) COMP.
+003200 77  WS-BYTES-COMP-3         PIC 9(04) COMP.
+003300 77  WS-BYTES-DISPLAY        PIC 9(04) COMP.
+003400*----------------------------------------------------------------
+003500* Range of test amounts, covering zero, a mid-range value, a
+003600* negative value and the high/low boundaries of S9999.
+003700*----------------------------------------------------------------
+003800 01  WS-TEST-AMOUNTS.
+003900     05  FILLER PIC S9999 VALUE 0.
+004000     05  FILLER PIC S9999 VALUE 1234.
+004100     05  FILLER PIC S9999 VALUE -1234.
+004200     05  FILLER PIC S9999 VALUE 9999.
+004300     05  FILLER PIC S9999 VALUE -9999.
+004400 01  WS-TEST-AMOUNT-TABLE REDEFINES WS-TEST-AMOUNTS.
+004500     05  WS-TEST-AMOUNT PIC S9999 OCCURS 5 TIMES.
+004600 PROCEDURE DIVISION.
+004700*----------------------------------------------------------------
+004800* 0000-MAINLINE
+004900*----------------------------------------------------------------
+005000 0000-MAINLINE.
+005100     DISPLAY "BONJOUR ERIC".
+005200     MOVE LENGTH OF AC-COMP     TO WS-BYTES-COMP.
+005300     MOVE LENGTH OF AC-COMP-3   TO WS-BYTES-COMP-3.
+005400     MOVE LENGTH OF AC-DISPLAY  TO WS-BYTES-DISPLAY.
+005500     PERFORM 1000-SHOW-AMOUNT
+005600         VARYING WS-SUB FROM 1 BY 1
+005700         UNTIL WS-SUB > 5.
+005800     DISPLAY "OCTETS COMP    : " WS-BYTES-COMP.
+005900     DISPLAY "OCTETS COMP-3  : " WS-BYTES-COMP-3.
+006000     DISPLAY "OCTETS DISPLAY : " WS-BYTES-DISPLAY.
+006100     STOP RUN.
+006200*----------------------------------------------------------------
+006300* 1000-SHOW-AMOUNT : move one test amount through all three
+006400*                   usages and display each, so the value
+006500*                   itself is seen to survive the usage change -
+006600*                   only the storage footprint differs.
+006700*----------------------------------------------------------------
+006800 1000-SHOW-AMOUNT.
+006900     MOVE WS-TEST-AMOUNT (WS-SUB) TO AC-COMP.
+007000     MOVE WS-TEST-AMOUNT (WS-SUB) TO AC-COMP-3.
+007100     MOVE WS-TEST-AMOUNT (WS-SUB) TO AC-DISPLAY.
+007200     DISPLAY "COMP=" AC-COMP " COMP-3=" AC-COMP-3
+007300         " DISPLAY=" AC-DISPLAY.
