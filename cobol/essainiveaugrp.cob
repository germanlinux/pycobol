@@ -1,29 +1,189 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ESSAI1.
       * Ce programme teste le comportement
       * du mot cle ZERO ou ZEROS
-      * Pas de difference 
+      * Pas de difference
+      *
+      * Historique :
+      * - d'origine : MOVE 1234 TO nivsup, groupe NEE2/MADONNEE3,
+      *   affiche brut.
+      * - ajout d'une garde de troncature : un MOVE numerique vers un
+      *   groupe est traite comme un MOVE alphanumerique (cadrage a
+      *   gauche, completement par espaces, PAS par zero), donc toute
+      *   valeur dont le nombre de chiffres depasse la capacite totale
+      *   du groupe recepteur ecrase silencieusement NEE2/MADONNEE3.
+      *   On a deja ete brule par ce genre de troncature d'overlay :
+      *   desormais chaque MOVE vers nivsup passe par 1000-VALIDATE-
+      *   GROUP-MOVE, qui compare la valeur a deplacer contre la
+      *   capacite du groupe et, en cas de depassement, journalise un
+      *   rejet dans RJTNIVGR au lieu de faire le MOVE.
+      * - ajout d'un rapport forme : la sequence de DISPLAY brute de
+      *   nivsup/NEE2/MADONNEE3 est desormais aussi ecrite en rapport
+      *   (en-tete de page, titres de colonnes, total d'enregistrements
+      *   en fin) dans PRTNIVGR, pour qu'on puisse remettre ca au
+      *   back office au lieu d'un dump de scrollback.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
+       SPECIAL-NAMES.
        decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RJTNIVGR ASSIGN TO "RJTNIVGR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRTNIVGR ASSIGN TO "PRTNIVGR"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RJTNIVGR
+           LABEL RECORDS ARE STANDARD.
+       01  RJTNIVGR-RECORD.
+           05  RJT-FIELD-NAME         PIC X(10).
+           05  RJT-ATTEMPTED-VALUE    PIC 9(10).
+           05  RJT-CAPACITY           PIC 9(02).
+           05  FILLER                 PIC X(18).
+       FD  PRTNIVGR
+           LABEL RECORDS ARE STANDARD.
+       01  PRTNIVGR-LINE              PIC X(40).
        WORKING-STORAGE SECTION.
        01 nivsup.
           05 NEE2 PIC 999.
           05 MADONNEE3 PIC 999.
-  
+      * Alias numerique de nivsup, pour que le MOVE de WS-MOVE-SOURCE
+      * une fois la garde de troncature passee soit un MOVE numerique
+      * (cadre a droite, complete par des zeros a gauche) au lieu d'un
+      * MOVE alphanumerique de groupe (cadre a gauche, complete par
+      * des espaces) qui ne copierait que les 6 premiers octets du
+      * PIC 9(10) source.
+       01 NIVSUP-NUMERIC REDEFINES nivsup PIC 9(06).
+
+      * Table des valeurs maximales representables pour 1 a 10
+      * chiffres (tous les 9), utilisee par la garde de troncature
+      * pour savoir si une valeur depasse la capacite d'un groupe.
+         77 WS-TARGET-CAPACITY PIC 9(02) COMP.
+         77 WS-MOVE-SOURCE     PIC 9(10) VALUE ZERO.
+         77 WS-MOVE-FIELD-NAME PIC X(10) VALUE SPACES.
+         77 WS-TRUNCATION-SW   PIC X(01) VALUE "N".
+             88 WS-TRUNCATION  VALUE "Y".
+       01 WS-MAX-VALUES.
+          05 FILLER PIC 9(10) VALUE 9.
+          05 FILLER PIC 9(10) VALUE 99.
+          05 FILLER PIC 9(10) VALUE 999.
+          05 FILLER PIC 9(10) VALUE 9999.
+          05 FILLER PIC 9(10) VALUE 99999.
+          05 FILLER PIC 9(10) VALUE 999999.
+          05 FILLER PIC 9(10) VALUE 9999999.
+          05 FILLER PIC 9(10) VALUE 99999999.
+          05 FILLER PIC 9(10) VALUE 999999999.
+          05 FILLER PIC 9(10) VALUE 9999999999.
+       01 WS-MAX-VALUE-TABLE REDEFINES WS-MAX-VALUES.
+          05 WS-MAX-VALUE PIC 9(10) OCCURS 10 TIMES.
+
+      * Zones du rapport forme NEE2/MADONNEE3.
+         77 WS-RECORD-COUNT    PIC 9(04) COMP VALUE ZERO.
+       01 WS-PAGE-HEADER.
+          05 FILLER PIC X(40)
+             VALUE "RAPPORT NIVSUP - NEE2 / MADONNEE3      ".
+       01 WS-COLUMN-HEADER.
+          05 FILLER PIC X(10) VALUE "NEE2".
+          05 FILLER PIC X(10) VALUE "MADONNEE3".
+          05 FILLER PIC X(20) VALUE SPACES.
+       01 WS-DETAIL-LINE.
+          05 DTL-NEE2           PIC X(10).
+          05 DTL-MADONNEE3      PIC X(10).
+          05 FILLER             PIC X(20) VALUE SPACES.
+       01 WS-TRAILER-LINE.
+          05 FILLER PIC X(20) VALUE "NOMBRE D'ENREGS : ".
+          05 TRL-RECORD-COUNT   PIC ZZZ9.
+          05 FILLER PIC X(16) VALUE SPACES.
 
        PROCEDURE DIVISION.
             display  nivsup.
-            move 1234 to nivsup.
+            OPEN OUTPUT RJTNIVGR.
+            MOVE "NIVSUP    "    TO WS-MOVE-FIELD-NAME.
+            MOVE LENGTH OF nivsup TO WS-TARGET-CAPACITY.
+            MOVE 1234             TO WS-MOVE-SOURCE.
+            PERFORM 1000-VALIDATE-GROUP-MOVE
+                THRU 1000-VALIDATE-GROUP-MOVE-EXIT.
+            IF NOT WS-TRUNCATION
+                MOVE WS-MOVE-SOURCE TO NIVSUP-NUMERIC
+            END-IF.
+      * Deuxieme cas : une valeur a 8 chiffres ne rentre pas dans les
+      * 6 chiffres du groupe nivsup ; la garde doit rejeter le MOVE.
+            MOVE 12345678         TO WS-MOVE-SOURCE.
+            PERFORM 1000-VALIDATE-GROUP-MOVE
+                THRU 1000-VALIDATE-GROUP-MOVE-EXIT.
+            IF NOT WS-TRUNCATION
+                MOVE WS-MOVE-SOURCE TO NIVSUP-NUMERIC
+            END-IF.
+            CLOSE RJTNIVGR.
             DISPLAY "BONJOUR ERIC".
             display  nivsup "suite".
             display nivsup.
             display  nivsup "suite".
             display  NEE2"suite".
             display  MADONNEE3"suite".
-            
+            OPEN OUTPUT PRTNIVGR.
+            PERFORM 3000-PRINT-HEADERS
+                THRU 3000-PRINT-HEADERS-EXIT.
+            PERFORM 3100-PRINT-DETAIL
+                THRU 3100-PRINT-DETAIL-EXIT
+                4 TIMES.
+            PERFORM 3200-PRINT-TRAILER
+                THRU 3200-PRINT-TRAILER-EXIT.
+            CLOSE PRTNIVGR.
+
 
        STOP RUN.
- 
+
+      *----------------------------------------------------------------
+      * 1000-VALIDATE-GROUP-MOVE : compare WS-MOVE-SOURCE contre la
+      *                            capacite du groupe recepteur
+      *                            (WS-TARGET-CAPACITY) ; si la valeur
+      *                            ne rentre pas, journalise un rejet
+      *                            dans RJTNIVGR et positionne
+      *                            WS-TRUNCATION pour que l'appelant
+      *                            n'execute pas le MOVE.
+      *----------------------------------------------------------------
+       1000-VALIDATE-GROUP-MOVE.
+            MOVE "N" TO WS-TRUNCATION-SW.
+            IF WS-MOVE-SOURCE > WS-MAX-VALUE (WS-TARGET-CAPACITY)
+                SET WS-TRUNCATION TO TRUE
+                MOVE WS-MOVE-FIELD-NAME  TO RJT-FIELD-NAME
+                MOVE WS-MOVE-SOURCE      TO RJT-ATTEMPTED-VALUE
+                MOVE WS-TARGET-CAPACITY  TO RJT-CAPACITY
+                WRITE RJTNIVGR-RECORD
+            END-IF.
+       1000-VALIDATE-GROUP-MOVE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-PRINT-HEADERS : page header and column titles for the
+      *                      NEE2/MADONNEE3 report.
+      *----------------------------------------------------------------
+       3000-PRINT-HEADERS.
+            WRITE PRTNIVGR-LINE FROM WS-PAGE-HEADER.
+            WRITE PRTNIVGR-LINE FROM WS-COLUMN-HEADER.
+       3000-PRINT-HEADERS-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-PRINT-DETAIL : one report line per NEE2/MADONNEE3 value
+      *                     shown by the demonstration DISPLAYs above.
+      *----------------------------------------------------------------
+       3100-PRINT-DETAIL.
+            MOVE NEE2      TO DTL-NEE2.
+            MOVE MADONNEE3 TO DTL-MADONNEE3.
+            WRITE PRTNIVGR-LINE FROM WS-DETAIL-LINE.
+            ADD 1 TO WS-RECORD-COUNT.
+       3100-PRINT-DETAIL-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------------
+      * 3200-PRINT-TRAILER : trailing record count for the report.
+      *----------------------------------------------------------------
+       3200-PRINT-TRAILER.
+            MOVE WS-RECORD-COUNT TO TRL-RECORD-COUNT.
+            WRITE PRTNIVGR-LINE FROM WS-TRAILER-LINE.
+       3200-PRINT-TRAILER-EXIT.
+            EXIT.
+
