@@ -0,0 +1,91 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTLKUP.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. None of the ESSAI1 programs do
+001100*                any file I/O - the nivsup-style customer record
+001200*                (see CUSTREC.cpy) only ever lived in WORKING-
+001300*                STORAGE. This is the first real customer master
+001400*                file built around that layout: an indexed file
+001500*                keyed on CUST-NUMBER, so a lookup job can go
+001600*                straight to one customer instead of scanning a
+001700*                flat file top to bottom. The customer number to
+001800*                look up comes in on a one-record parameter card
+001900*                (CTLCUST), the same pattern the other control
+002000*                cards in this suite use.
+002100*----------------------------------------------------------------
+002110* 2026-08-09 EL  The CTLCUST read loop was using WS-CUSTMAST-
+002120*                STATUS (CUSTMAST's own FILE STATUS) as its EOF
+002130*                sentinel, even though CTLCUST has no FILE
+002140*                STATUS of its own. Gave the loop its own
+002150*                WS-EOF-SW/88 WS-EOF switch, the same register
+002160*                every other new file in this suite uses for
+002170*                this purpose, and left WS-CUSTMAST-STATUS as
+002180*                CUSTMAST's status alone.
+002190*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS RANDOM
+002900         RECORD KEY IS CUST-NUMBER
+003000         FILE STATUS IS WS-CUSTMAST-STATUS.
+003100     SELECT CTLCUST ASSIGN TO "CTLCUST"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUSTMAST
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY CUSTREC.
+003800 FD  CTLCUST
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  CTLCUST-RECORD.
+004100     05  CTL-CUST-NUMBER     PIC X(10).
+004200     05  FILLER              PIC X(10).
+004300 WORKING-STORAGE SECTION.
+004400*----------------------------------------------------------------
+004500* 77-LEVEL WORK ITEMS
+004600*----------------------------------------------------------------
+004700 77  WS-CUSTMAST-STATUS      PIC X(02) VALUE SPACES.
+004710 77  WS-EOF-SW               PIC X(01) VALUE "N".
+004720     88  WS-EOF              VALUE "Y".
+004800 PROCEDURE DIVISION.
+004900*----------------------------------------------------------------
+005000* 0000-MAINLINE
+005100*----------------------------------------------------------------
+005200 0000-MAINLINE.
+005300     DISPLAY "BONJOUR ERIC".
+005400     OPEN INPUT CTLCUST.
+005500     OPEN INPUT CUSTMAST.
+005600     PERFORM 1000-READ-CTLCUST THRU 1000-READ-CTLCUST-EXIT
+005700         UNTIL WS-EOF.
+005800     CLOSE CTLCUST.
+005900     CLOSE CUSTMAST.
+006000     STOP RUN.
+006100*----------------------------------------------------------------
+006200* 1000-READ-CTLCUST : one customer number per CTLCUST record ;
+006300*                    look it up directly in CUSTMAST by key.
+006400*----------------------------------------------------------------
+006500 1000-READ-CTLCUST.
+006600     READ CTLCUST
+006700         AT END
+006800             SET WS-EOF TO TRUE
+006900         NOT AT END
+007000             MOVE CTL-CUST-NUMBER TO CUST-NUMBER
+007100             READ CUSTMAST
+007200                 KEY IS CUST-NUMBER
+007300                 INVALID KEY
+007400                     DISPLAY "CLIENT INTROUVABLE : " CUST-NUMBER
+007500                 NOT INVALID KEY
+007600                     DISPLAY "CLIENT TROUVE : " CUST-RECORD
+007700             END-READ
+007800     END-READ.
+007900 1000-READ-CTLCUST-EXIT.
+008000     EXIT.
