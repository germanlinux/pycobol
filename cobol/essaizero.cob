@@ -1,19 +1,121 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ESSAI1.
       * Ce programme teste le comportement
       * du mot cle ZERO ou ZEROS
-      * Pas de difference 
+      * Pas de difference
+      *
+      * Historique :
+      * - d'origine : deux MOVE de litteraux ZERO/ZEROS bidon vers
+      *   MADONNEE3, affiches, rien d'autre.
+      * - promu en job batch : lit le fichier de transactions de la
+      *   suspense du jour (TRANSIN), et pour chaque enregistrement
+      *   dont le montant est blanc applique le meme remplissage a
+      *   zero avant de reecrire l'enregistrement sur TRANSOUT. Le
+      *   couple ZERO/ZEROS d'origine reste utilise comme valeur de
+      *   remplissage.
+      * - MADONNEE3 etait initialisee par VALUE "1234567890" ; elle
+      *   est maintenant lue depuis une carte parametre (CTLZERO).
+      *   MADONNEE/MADONNEE2 restent ZERO/ZEROS : c'est ce couple de
+      *   figuratives que le programme existe pour tester.
+      * - TRANSIN/TRANSOUT etaient declares ORGANIZATION IS SEQUENTIAL,
+      *   mais le fichier livre avec ce job (data/TRANSIN.dat) est en
+      *   fait trois enregistrements de 30 car. separes par des \n, pas
+      *   trois blocs fixes bout a bout comme toutes les autres cartes
+      *   parametre de cette suite. Lu en SEQUENTIEL pur, le \n de fin
+      *   de bloc 1 se retrouve lu comme les deux premiers octets du
+      *   bloc 2, decalant chaque enregistrement suivant d'un octet et
+      *   faisant apparaitre un quatrieme "enregistrement" fantome en
+      *   fin de fichier. Passes en LINE SEQUENTIAL, qui lit et ecrit
+      *   effectivement une ligne delimitee par \n a la fois, ce qui
+      *   correspond au fichier reellement livre. Le FILLER de fin de
+      *   TRANSOUT-RECORD n'est jamais rempli par le MOVE du montant
+      *   ou du numero de compte ; en LINE SEQUENTIAL, tout octet
+      *   binaire non imprimable qui y resterait ferait rejeter l'
+      *   ecriture (ce compilateur n'honore pas une VALUE SPACES sur
+      *   une zone FD a l'exécution), donc 2000-PROCESS-TRANSIN fait
+      *   desormais MOVE SPACES TO TRANSOUT-RECORD avant de le remplir,
+      *   comme le reste de cette suite le fait deja pour ses propres
+      *   enregistrements de sortie.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSIN  ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSOUT ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTLZERO ASSIGN TO "CTLZERO"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSIN
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANREC.
+       FD  TRANSOUT
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSOUT-RECORD.
+           05  TOUT-ACCOUNT-NO        PIC X(10).
+           05  TOUT-AMOUNT            PIC X(10).
+           05  FILLER                 PIC X(10).
+       FD  CTLZERO
+           LABEL RECORDS ARE STANDARD.
+       01  CTLZERO-RECORD.
+           05  CTL-MADONNEE3          PIC X(10).
+           05  FILLER                 PIC X(10).
        WORKING-STORAGE SECTION.
          77 MADONNEE PIC X(10) VALUE ZERO.
          77 MADONNEE2 PIC X(10) VALUE ZEROS.
-         77 MADONNEE3 PIC X(10) VALUE "1234567890".
+         77 MADONNEE3 PIC X(10).
+         77 WS-EOF-SW PIC X(01) VALUE "N".
+             88 WS-EOF VALUE "Y".
+         77 WS-RECORDS-READ    PIC 9(07) COMP VALUE ZERO.
+         77 WS-RECORDS-WRITTEN PIC 9(07) COMP VALUE ZERO.
+         77 WS-RECORDS-ZEROFILLED PIC 9(07) COMP VALUE ZERO.
+
        PROCEDURE DIVISION.
+       0000-MAINLINE.
             DISPLAY "BONJOUR ERIC".
+            PERFORM 0100-READ-CTLZERO.
+      * Le test d'origine : pas de difference entre ZERO et ZEROS.
             move MADONNEE to MADONNEE3.
             display  MADONNEE3.
             move MADONNEE2 to MADONNEE3.
             display  MADONNEE3.
-               STOP RUN.
- 
+      * Nettoyage de la suspense du jour : applique le meme
+      * remplissage a zero a tout montant blanc du flux transactions.
+            OPEN INPUT TRANSIN
+                 OUTPUT TRANSOUT.
+            PERFORM 1000-READ-TRANSIN.
+            PERFORM 2000-PROCESS-TRANSIN
+                UNTIL WS-EOF.
+            CLOSE TRANSIN
+                  TRANSOUT.
+            DISPLAY "TRANSACTIONS LUES    : " WS-RECORDS-READ.
+            DISPLAY "TRANSACTIONS ECRITES : " WS-RECORDS-WRITTEN.
+            DISPLAY "MONTANTS REMIS A ZERO: " WS-RECORDS-ZEROFILLED.
+            STOP RUN.
+
+       0100-READ-CTLZERO.
+            OPEN INPUT CTLZERO.
+            READ CTLZERO.
+            MOVE CTL-MADONNEE3 TO MADONNEE3.
+            CLOSE CTLZERO.
+
+       1000-READ-TRANSIN.
+            READ TRANSIN
+                AT END
+                    SET WS-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-RECORDS-READ
+            END-READ.
+
+       2000-PROCESS-TRANSIN.
+            MOVE SPACES          TO TRANSOUT-RECORD.
+            MOVE TRAN-ACCOUNT-NO TO TOUT-ACCOUNT-NO.
+            MOVE TRAN-AMOUNT     TO TOUT-AMOUNT.
+            IF TRAN-AMOUNT = SPACES
+                MOVE MADONNEE2 TO TOUT-AMOUNT
+                ADD 1 TO WS-RECORDS-ZEROFILLED
+            END-IF.
+            WRITE TRANSOUT-RECORD.
+            ADD 1 TO WS-RECORDS-WRITTEN.
+            PERFORM 1000-READ-TRANSIN.
