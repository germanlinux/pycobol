@@ -0,0 +1,439 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BATCHDRV.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. Drives the five ESSAI1 source
+001100*                members (essaiinit, essainiveau1,
+001200*                essainiveaugrp, essaispace, essaizero) as steps
+001300*                of one batch run. Each one is its own compiled
+001400*                load module on the job library path; although
+001500*                they all carry the COBOL PROGRAM-ID ESSAI1 (see
+001600*                the consistency report that flags that
+001700*                collision), that is purely a source-level
+001800*                identifier, so this driver shells out to each
+001900*                step's load-module name the same way JCL
+002000*                EXEC PGM= would, rather than using a COBOL CALL
+002100*                that would be ambiguous between the five. A
+002200*                checkpoint record is written after each step
+002300*                completes; on resubmission, any step already
+002400*                checkpointed complete is skipped so an overnight
+002500*                abend doesn't force a rerun from step one.
+002510* 2026-08-09 EL  CALL "SYSTEM" now checks RETURN-CODE before
+002520*                writing the checkpoint record: a step whose load
+002530*                module can't be found or abends is displayed as
+002540*                failed and left un-checkpointed, so a restart
+002550*                retries it instead of silently treating it as
+002560*                complete.
+002570* 2026-08-09 EL  CNTTRANS (the control-total count of TRANSOUT)
+002580*                was still ORGANIZATION IS SEQUENTIAL after
+002590*                essaizero.cob's TRANSOUT SELECT moved to LINE
+002591*                SEQUENTIAL - the same record-shift miscount this
+002592*                driver exists to total up would have hit the
+002593*                count itself. Matched to LINE SEQUENTIAL.
+002594* 2026-08-09 EL  CNTAUDLOG-RECORD was still PIC X(56), the old
+002595*                AUDLOG-RECORD width from before essainiveau1.cob
+002596*                widened AUD-OLD-VALUE/AUD-NEW-VALUE to PIC X(28)
+002597*                to stop truncating CUST-RECORD. Widened to match
+002598*                AUDLOG-RECORD's current PIC X(72).
+002599* 2026-08-09 EL  The control-total trailer counted every step's
+002599*                output/reject file but never a records-read
+002601*                figure, even though the suite's one real
+002602*                multi-record input file is TRANSIN. Added
+002603*                3600-COUNT-TRANSIN and a "TRANSIN (LUS)" line
+002604*                ahead of the written-record lines, so the
+002605*                trailer reports both sides of the job.
+002606*----------------------------------------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CHKPNT ASSIGN TO "CHKPNT"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-CHKPNT-STATUS.
+003310     SELECT CTLTOTS ASSIGN TO "CTLTOTS"
+003320         ORGANIZATION IS SEQUENTIAL.
+003321     SELECT CNTTRANSIN ASSIGN TO "TRANSIN"
+003322         ORGANIZATION IS LINE SEQUENTIAL
+003323         FILE STATUS IS WS-CNTTRANSIN-STATUS.
+003330     SELECT CNTTRANS ASSIGN TO "TRANSOUT"
+003340         ORGANIZATION IS LINE SEQUENTIAL
+003350         FILE STATUS IS WS-CNTTRANS-STATUS.
+003360     SELECT CNTNIVGR ASSIGN TO "RJTNIVGR"
+003370         ORGANIZATION IS SEQUENTIAL
+003380         FILE STATUS IS WS-CNTNIVGR-STATUS.
+003391     SELECT CNTSPACE ASSIGN TO "RJTSPACE"
+003392         ORGANIZATION IS SEQUENTIAL
+003393         FILE STATUS IS WS-CNTSPACE-STATUS.
+003394     SELECT CNTAUDLOG ASSIGN TO "AUDLOG"
+003395         ORGANIZATION IS SEQUENTIAL
+003396         FILE STATUS IS WS-CNTAUDLOG-STATUS.
+003397     SELECT CNTPRTGRP ASSIGN TO "PRTNIVGR"
+003398         ORGANIZATION IS SEQUENTIAL
+003399         FILE STATUS IS WS-CNTPRTGRP-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CHKPNT
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  CHKPNT-RECORD.
+003900     05  CHKPNT-STEP-NUMBER      PIC 9(02).
+004000     05  CHKPNT-STEP-NAME        PIC X(16).
+004100     05  CHKPNT-STATUS           PIC X(01).
+004200     05  FILLER                  PIC X(21).
+004210 FD  CTLTOTS
+004220     LABEL RECORDS ARE STANDARD.
+004230 01  CTLTOTS-LINE                PIC X(50).
+004231 FD  CNTTRANSIN
+004232     LABEL RECORDS ARE STANDARD.
+004233 01  CNTTRANSIN-RECORD           PIC X(30).
+004240 FD  CNTTRANS
+004250     LABEL RECORDS ARE STANDARD.
+004260 01  CNTTRANS-RECORD             PIC X(30).
+004270 FD  CNTNIVGR
+004280     LABEL RECORDS ARE STANDARD.
+004290 01  CNTNIVGR-RECORD             PIC X(40).
+004300 FD  CNTSPACE
+004310     LABEL RECORDS ARE STANDARD.
+004320 01  CNTSPACE-RECORD             PIC X(40).
+004330 FD  CNTAUDLOG
+004340     LABEL RECORDS ARE STANDARD.
+004350 01  CNTAUDLOG-RECORD            PIC X(72).
+004360 FD  CNTPRTGRP
+004370     LABEL RECORDS ARE STANDARD.
+004380 01  CNTPRTGRP-RECORD            PIC X(40).
+004390 WORKING-STORAGE SECTION.
+004400*----------------------------------------------------------------
+004500* 77-LEVEL WORK ITEMS
+004600*----------------------------------------------------------------
+004700 77  WS-CHKPNT-STATUS            PIC X(02) VALUE SPACES.
+004800 77  WS-EOF-SW                   PIC X(01) VALUE "N".
+004900     88  WS-EOF                  VALUE "Y".
+005000 77  WS-SUB                      PIC 9(02) COMP VALUE ZERO.
+005100 77  WS-STEPS-RUN                PIC 9(02) COMP VALUE ZERO.
+005200 77  WS-STEPS-SKIPPED            PIC 9(02) COMP VALUE ZERO.
+005210*----------------------------------------------------------------
+005220* Control-total counters : WS-CNT-TRANSIN is the one records-read
+005221* count, off the suite's one real multi-record input file; the
+005222* rest are one per output/reject file written by the five steps.
+005230* RJTNIVGR/RJTSPACE counts double as the
+005240* suite's "fields truncated/overflowed" total, since those are
+005250* the reject files the truncation guards write to.
+005260*----------------------------------------------------------------
+005261 77  WS-CNTTRANSIN-STATUS        PIC X(02) VALUE SPACES.
+005270 77  WS-CNTTRANS-STATUS          PIC X(02) VALUE SPACES.
+005280 77  WS-CNTNIVGR-STATUS          PIC X(02) VALUE SPACES.
+005290 77  WS-CNTSPACE-STATUS          PIC X(02) VALUE SPACES.
+005300 77  WS-CNTAUDLOG-STATUS         PIC X(02) VALUE SPACES.
+005310 77  WS-CNTPRTGRP-STATUS         PIC X(02) VALUE SPACES.
+005315 77  WS-CNT-TRANSIN              PIC 9(05) COMP VALUE ZERO.
+005320 77  WS-CNT-TRANS                PIC 9(05) COMP VALUE ZERO.
+005330 77  WS-CNT-NIVGR                PIC 9(05) COMP VALUE ZERO.
+005340 77  WS-CNT-SPACE                PIC 9(05) COMP VALUE ZERO.
+005350 77  WS-CNT-AUDLOG               PIC 9(05) COMP VALUE ZERO.
+005360 77  WS-CNT-PRTGRP               PIC 9(05) COMP VALUE ZERO.
+005370 77  WS-CNT-TOTAL                PIC 9(06) COMP VALUE ZERO.
+005380 01  WS-CTLTOTS-DETAIL.
+005390     05  CTL-LABEL               PIC X(20).
+005400     05  CTL-COUNT               PIC ZZZZ9.
+005410     05  FILLER                  PIC X(25) VALUE SPACES.
+005420 01  WS-CTLTOTS-TRAILER.
+005430     05  FILLER PIC X(20) VALUE "TOTAL GENERAL : ".
+005440     05  TRL-CTL-TOTAL           PIC ZZZZZ9.
+005450     05  FILLER                  PIC X(24) VALUE SPACES.
+005460*----------------------------------------------------------------
+005400* WS-STEP-TABLE : the five ESSAI1 steps, load-module name and
+005500*                 whether the checkpoint file already marked
+005600*                 that step complete on a prior run.
+005700*----------------------------------------------------------------
+005800 01  WS-STEP-TABLE.
+005900     05  WS-STEP-ENTRY OCCURS 5 TIMES
+006000                         INDEXED BY WS-STEP-IDX.
+006100         10  WS-STEP-NAME         PIC X(16).
+006200         10  WS-STEP-DONE-SW      PIC X(01) VALUE "N".
+006300             88  WS-STEP-DONE     VALUE "Y".
+006400 01  WS-STEP-NAMES-LOAD.
+006500     05  FILLER PIC X(16) VALUE "essaiinit".
+006600     05  FILLER PIC X(16) VALUE "essainiveau1".
+006700     05  FILLER PIC X(16) VALUE "essainiveaugrp".
+006800     05  FILLER PIC X(16) VALUE "essaispace".
+006900     05  FILLER PIC X(16) VALUE "essaizero".
+007000 01  WS-STEP-NAMES-TABLE REDEFINES WS-STEP-NAMES-LOAD.
+007100     05  WS-STEP-NAME-CONST PIC X(16) OCCURS 5 TIMES.
+007200 PROCEDURE DIVISION.
+007300*----------------------------------------------------------------
+007400* 0000-MAINLINE
+007500*----------------------------------------------------------------
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007800     PERFORM 2000-RUN-STEP THRU 2000-RUN-STEP-EXIT
+007900         VARYING WS-SUB FROM 1 BY 1
+008000         UNTIL WS-SUB > 5.
+008100     CLOSE CHKPNT.
+008200     DISPLAY "ETAPES EXECUTEES : " WS-STEPS-RUN.
+008300     DISPLAY "ETAPES IGNOREES  : " WS-STEPS-SKIPPED.
+008350     PERFORM 3000-WRITE-CONTROL-TOTALS
+008360         THRU 3000-WRITE-CONTROL-TOTALS-EXIT.
+008400     STOP RUN.
+008500*----------------------------------------------------------------
+008600* 1000-INITIALIZE : load WS-STEP-TABLE names, then read any
+008700*                   existing checkpoint file so completed steps
+008800*                   are marked before the run starts.
+008900*----------------------------------------------------------------
+009000 1000-INITIALIZE.
+009100     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+009200         MOVE WS-STEP-NAME-CONST (WS-SUB)
+009300             TO WS-STEP-NAME (WS-SUB)
+009400     END-PERFORM.
+009500     OPEN INPUT CHKPNT.
+009600     IF WS-CHKPNT-STATUS = "35"
+009700         MOVE "N" TO WS-EOF-SW
+009800     ELSE
+009900         PERFORM 1100-READ-CHKPNT THRU 1100-READ-CHKPNT-EXIT
+010000         PERFORM 1200-APPLY-CHKPNT THRU 1200-APPLY-CHKPNT-EXIT
+010100             UNTIL WS-EOF
+010200         CLOSE CHKPNT
+010300     END-IF.
+010400     MOVE "N" TO WS-EOF-SW.
+010500     OPEN EXTEND CHKPNT.
+010600     IF WS-CHKPNT-STATUS = "35"
+010700         CLOSE CHKPNT
+010800         OPEN OUTPUT CHKPNT
+010900     END-IF.
+011000 1000-INITIALIZE-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------
+011300* 1100-READ-CHKPNT / 1200-APPLY-CHKPNT : replay the checkpoint
+011400*                                        file already on disk.
+011500*----------------------------------------------------------------
+011600 1100-READ-CHKPNT.
+011700     READ CHKPNT
+011800         AT END
+011900             SET WS-EOF TO TRUE
+012000     END-READ.
+012100 1100-READ-CHKPNT-EXIT.
+012200     EXIT.
+012300 1200-APPLY-CHKPNT.
+012400     SET WS-STEP-IDX TO CHKPNT-STEP-NUMBER.
+012500     IF CHKPNT-STATUS = "C"
+012600         SET WS-STEP-DONE (WS-STEP-IDX) TO TRUE
+012700     END-IF.
+012800     PERFORM 1100-READ-CHKPNT THRU 1100-READ-CHKPNT-EXIT.
+012900 1200-APPLY-CHKPNT-EXIT.
+013000     EXIT.
+013100*----------------------------------------------------------------
+013200* 2000-RUN-STEP : skip a step already checkpointed complete;
+013300*                 otherwise shell out to its load module and
+013400*                 checkpoint it once it returns.
+013500*----------------------------------------------------------------
+013600 2000-RUN-STEP.
+013700     IF WS-STEP-DONE (WS-SUB)
+013800         DISPLAY "ETAPE DEJA TERMINEE, IGNOREE : "
+013900             WS-STEP-NAME (WS-SUB)
+014000         ADD 1 TO WS-STEPS-SKIPPED
+014100     ELSE
+014200         DISPLAY "EXECUTION DE L'ETAPE : " WS-STEP-NAME (WS-SUB)
+014300         CALL "SYSTEM" USING WS-STEP-NAME (WS-SUB)
+014310         IF RETURN-CODE = 0
+014320             MOVE WS-SUB               TO CHKPNT-STEP-NUMBER
+014330             MOVE WS-STEP-NAME (WS-SUB) TO CHKPNT-STEP-NAME
+014340             MOVE "C"                  TO CHKPNT-STATUS
+014350             WRITE CHKPNT-RECORD
+014360             ADD 1 TO WS-STEPS-RUN
+014370         ELSE
+014380             DISPLAY "ECHEC DE L'ETAPE : " WS-STEP-NAME (WS-SUB)
+014390                 " - CODE RETOUR : " RETURN-CODE
+014400         END-IF
+014900     END-IF.
+015000 2000-RUN-STEP-EXIT.
+015100     EXIT.
+015110*----------------------------------------------------------------
+015120* 3000-WRITE-CONTROL-TOTALS : standard end-of-job control-total
+015130*                            trailer for the suite. Counts every
+015140*                            record each step wrote to its
+015150*                            output/reject file and reports both
+015160*                            to the console and to CTLTOTS, so a
+015170*                            run that silently wrote zero records
+015180*                            somewhere shows up on the trailer
+015190*                            instead of only in the step's own
+015200*                            log.
+015210*----------------------------------------------------------------
+015220 3000-WRITE-CONTROL-TOTALS.
+015230     OPEN OUTPUT CTLTOTS.
+015231     PERFORM 3600-COUNT-TRANSIN THRU 3600-COUNT-TRANSIN-EXIT.
+015232     MOVE "TRANSIN (LUS)"      TO CTL-LABEL.
+015233     MOVE WS-CNT-TRANSIN       TO CTL-COUNT.
+015234     PERFORM 3900-WRITE-DETAIL THRU 3900-WRITE-DETAIL-EXIT.
+015240     PERFORM 3100-COUNT-TRANSOUT THRU 3100-COUNT-TRANSOUT-EXIT.
+015250     MOVE "TRANSOUT (ECRITS)" TO CTL-LABEL.
+015260     MOVE WS-CNT-TRANS        TO CTL-COUNT.
+015270     PERFORM 3900-WRITE-DETAIL THRU 3900-WRITE-DETAIL-EXIT.
+015280     PERFORM 3200-COUNT-RJTNIVGR THRU 3200-COUNT-RJTNIVGR-EXIT.
+015290     MOVE "RJTNIVGR (REJETS)"  TO CTL-LABEL.
+015300     MOVE WS-CNT-NIVGR         TO CTL-COUNT.
+015310     PERFORM 3900-WRITE-DETAIL THRU 3900-WRITE-DETAIL-EXIT.
+015320     PERFORM 3300-COUNT-RJTSPACE THRU 3300-COUNT-RJTSPACE-EXIT.
+015330     MOVE "RJTSPACE (REJETS)"  TO CTL-LABEL.
+015340     MOVE WS-CNT-SPACE         TO CTL-COUNT.
+015350     PERFORM 3900-WRITE-DETAIL THRU 3900-WRITE-DETAIL-EXIT.
+015360     PERFORM 3400-COUNT-AUDLOG THRU 3400-COUNT-AUDLOG-EXIT.
+015370     MOVE "AUDLOG (ECRITS)"    TO CTL-LABEL.
+015380     MOVE WS-CNT-AUDLOG        TO CTL-COUNT.
+015390     PERFORM 3900-WRITE-DETAIL THRU 3900-WRITE-DETAIL-EXIT.
+015400     PERFORM 3500-COUNT-PRTNIVGR THRU 3500-COUNT-PRTNIVGR-EXIT.
+015410     MOVE "PRTNIVGR (ECRITS)"  TO CTL-LABEL.
+015420     MOVE WS-CNT-PRTGRP        TO CTL-COUNT.
+015430     PERFORM 3900-WRITE-DETAIL THRU 3900-WRITE-DETAIL-EXIT.
+015440     COMPUTE WS-CNT-TOTAL = WS-CNT-TRANS + WS-CNT-NIVGR
+015450         + WS-CNT-SPACE + WS-CNT-AUDLOG + WS-CNT-PRTGRP.
+015460     MOVE WS-CNT-TOTAL TO TRL-CTL-TOTAL.
+015470     WRITE CTLTOTS-LINE FROM WS-CTLTOTS-TRAILER.
+015480     DISPLAY "TOTAL GENERAL DES ENREGS : " WS-CNT-TOTAL.
+015490     CLOSE CTLTOTS.
+015500 3000-WRITE-CONTROL-TOTALS-EXIT.
+015510     EXIT.
+015520*----------------------------------------------------------------
+015530* 3100 thru 3500 : open each step's output/reject file, count its
+015540*                 records, and close it again. A file status of
+015550*                 "35" means the step never wrote the file (it
+015560*                 was skipped or had nothing to report), so the
+015570*                 count stays zero rather than aborting the run.
+015580*----------------------------------------------------------------
+015590 3100-COUNT-TRANSOUT.
+015600     MOVE ZERO TO WS-CNT-TRANS.
+015610     MOVE "N" TO WS-EOF-SW.
+015620     OPEN INPUT CNTTRANS.
+015630     IF WS-CNTTRANS-STATUS NOT = "35"
+015640         PERFORM 3110-READ-TRANSOUT THRU 3110-READ-TRANSOUT-EXIT
+015650             UNTIL WS-EOF
+015660         CLOSE CNTTRANS
+015670     END-IF.
+015680 3100-COUNT-TRANSOUT-EXIT.
+015690     EXIT.
+015700 3110-READ-TRANSOUT.
+015710     READ CNTTRANS
+015720         AT END
+015730             SET WS-EOF TO TRUE
+015740         NOT AT END
+015750             ADD 1 TO WS-CNT-TRANS
+015760     END-READ.
+015770 3110-READ-TRANSOUT-EXIT.
+015780     EXIT.
+015790 3200-COUNT-RJTNIVGR.
+015800     MOVE ZERO TO WS-CNT-NIVGR.
+015810     MOVE "N" TO WS-EOF-SW.
+015820     OPEN INPUT CNTNIVGR.
+015830     IF WS-CNTNIVGR-STATUS NOT = "35"
+015840         PERFORM 3210-READ-RJTNIVGR THRU 3210-READ-RJTNIVGR-EXIT
+015850             UNTIL WS-EOF
+015860         CLOSE CNTNIVGR
+015870     END-IF.
+015880 3200-COUNT-RJTNIVGR-EXIT.
+015890     EXIT.
+015900 3210-READ-RJTNIVGR.
+015910     READ CNTNIVGR
+015920         AT END
+015930             SET WS-EOF TO TRUE
+015940         NOT AT END
+015950             ADD 1 TO WS-CNT-NIVGR
+015960     END-READ.
+015970 3210-READ-RJTNIVGR-EXIT.
+015980     EXIT.
+015990 3300-COUNT-RJTSPACE.
+016000     MOVE ZERO TO WS-CNT-SPACE.
+016010     MOVE "N" TO WS-EOF-SW.
+016020     OPEN INPUT CNTSPACE.
+016030     IF WS-CNTSPACE-STATUS NOT = "35"
+016040         PERFORM 3310-READ-RJTSPACE THRU 3310-READ-RJTSPACE-EXIT
+016050             UNTIL WS-EOF
+016060         CLOSE CNTSPACE
+016070     END-IF.
+016080 3300-COUNT-RJTSPACE-EXIT.
+016090     EXIT.
+016100 3310-READ-RJTSPACE.
+016110     READ CNTSPACE
+016120         AT END
+016130             SET WS-EOF TO TRUE
+016140         NOT AT END
+016150             ADD 1 TO WS-CNT-SPACE
+016160     END-READ.
+016170 3310-READ-RJTSPACE-EXIT.
+016180     EXIT.
+016190 3400-COUNT-AUDLOG.
+016200     MOVE ZERO TO WS-CNT-AUDLOG.
+016210     MOVE "N" TO WS-EOF-SW.
+016220     OPEN INPUT CNTAUDLOG.
+016230     IF WS-CNTAUDLOG-STATUS NOT = "35"
+016240         PERFORM 3410-READ-AUDLOG THRU 3410-READ-AUDLOG-EXIT
+016250             UNTIL WS-EOF
+016260         CLOSE CNTAUDLOG
+016270     END-IF.
+016280 3400-COUNT-AUDLOG-EXIT.
+016290     EXIT.
+016300 3410-READ-AUDLOG.
+016310     READ CNTAUDLOG
+016320         AT END
+016330             SET WS-EOF TO TRUE
+016340         NOT AT END
+016350             ADD 1 TO WS-CNT-AUDLOG
+016360     END-READ.
+016370 3410-READ-AUDLOG-EXIT.
+016380     EXIT.
+016390 3500-COUNT-PRTNIVGR.
+016400     MOVE ZERO TO WS-CNT-PRTGRP.
+016410     MOVE "N" TO WS-EOF-SW.
+016420     OPEN INPUT CNTPRTGRP.
+016430     IF WS-CNTPRTGRP-STATUS NOT = "35"
+016440         PERFORM 3510-READ-PRTNIVGR THRU 3510-READ-PRTNIVGR-EXIT
+016450             UNTIL WS-EOF
+016460         CLOSE CNTPRTGRP
+016470     END-IF.
+016480 3500-COUNT-PRTNIVGR-EXIT.
+016490     EXIT.
+016500 3510-READ-PRTNIVGR.
+016510     READ CNTPRTGRP
+016520         AT END
+016530             SET WS-EOF TO TRUE
+016540         NOT AT END
+016550             ADD 1 TO WS-CNT-PRTGRP
+016560     END-READ.
+016570 3510-READ-PRTNIVGR-EXIT.
+016580     EXIT.
+016581*----------------------------------------------------------------
+016582* 3600-COUNT-TRANSIN : count records read from TRANSIN, the one
+016583*                     real multi-record input file the suite
+016584*                     processes, same open/read/close pattern as
+016585*                     the 3100 thru 3500 written-record counts.
+016586*----------------------------------------------------------------
+016587 3600-COUNT-TRANSIN.
+016588     MOVE ZERO TO WS-CNT-TRANSIN.
+016589     MOVE "N" TO WS-EOF-SW.
+016601     OPEN INPUT CNTTRANSIN.
+016602     IF WS-CNTTRANSIN-STATUS NOT = "35"
+016603         PERFORM 3610-READ-TRANSIN THRU 3610-READ-TRANSIN-EXIT
+016604             UNTIL WS-EOF
+016605         CLOSE CNTTRANSIN
+016606     END-IF.
+016607 3600-COUNT-TRANSIN-EXIT.
+016608     EXIT.
+016609 3610-READ-TRANSIN.
+016611     READ CNTTRANSIN
+016612         AT END
+016613             SET WS-EOF TO TRUE
+016614         NOT AT END
+016615             ADD 1 TO WS-CNT-TRANSIN
+016616     END-READ.
+016617 3610-READ-TRANSIN-EXIT.
+016618     EXIT.
+016619*----------------------------------------------------------------
+016621* 3900-WRITE-DETAIL : write one control-total detail line, set
+016622*                    up by the caller in CTL-LABEL/CTL-COUNT.
+016623*----------------------------------------------------------------
+016630 3900-WRITE-DETAIL.
+016640     DISPLAY CTL-LABEL " " CTL-COUNT.
+016650     WRITE CTLTOTS-LINE FROM WS-CTLTOTS-DETAIL.
+016660 3900-WRITE-DETAIL-EXIT.
+016670     EXIT.
