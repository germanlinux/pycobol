@@ -0,0 +1,161 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ARCHCUST.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. CUSTMAST (see CUSTLKUP) now
+001100*                carries CUST-LAST-ACTIVITY-DATE, so the master
+001200*                can finally be aged off. This job runs the
+001300*                archive/purge cycle in the usual two phases: a
+001400*                sequential scan of CUSTMAST against a cutoff
+001500*                date supplied on a parameter card (ARCHPARM -
+001600*                the cutoff itself, not a retention-day count, so
+001700*                this program needs no calendar arithmetic) that
+001800*                copies every record older than the cutoff to an
+001900*                archive extract (ARCHCUST) and lists its key on
+002000*                PURGLST, followed by a second pass that deletes
+002100*                those same keys from CUSTMAST. Access mode is
+002200*                DYNAMIC so the one CUSTMAST connector can do the
+002300*                sequential scan in phase one and the keyed
+002400*                DELETE in phase two.
+002500*----------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS CUST-NUMBER
+003400         FILE STATUS IS WS-CUSTMAST-STATUS.
+003500     SELECT ARCHPARM ASSIGN TO "ARCHPARM"
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT ARCHCUST ASSIGN TO "ARCHCUST"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT PURGLST ASSIGN TO "PURGLST"
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS WS-PURGLST-STATUS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  CUSTMAST.
+004500 COPY CUSTREC.
+004600 FD  ARCHPARM
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  ARCHPARM-RECORD.
+004900     05  ARCH-CUTOFF-DATE     PIC 9(08).
+005000     05  FILLER               PIC X(12).
+005100 FD  ARCHCUST
+005200     LABEL RECORDS ARE STANDARD.
+005300 COPY CUSTREC REPLACING ==CUST-RECORD== BY ==ARCHCUST-RECORD==.
+005400 FD  PURGLST
+005500     LABEL RECORDS ARE STANDARD.
+005600 01  PURGLST-RECORD.
+005700     05  PRG-CUST-NUMBER      PIC X(10).
+005800     05  FILLER               PIC X(10).
+005900 WORKING-STORAGE SECTION.
+006000*----------------------------------------------------------------
+006100* 77-LEVEL WORK ITEMS
+006200*----------------------------------------------------------------
+006300 77  WS-CUSTMAST-STATUS       PIC X(02) VALUE SPACES.
+006400 77  WS-PURGLST-STATUS        PIC X(02) VALUE SPACES.
+006500 77  WS-EOF-SW                PIC X(01) VALUE "N".
+006600     88  WS-EOF               VALUE "Y".
+006700 77  WS-CUTOFF-DATE           PIC 9(08) VALUE ZERO.
+006800 77  WS-RECS-SCANNED          PIC 9(05) COMP VALUE ZERO.
+006900 77  WS-RECS-ARCHIVED         PIC 9(05) COMP VALUE ZERO.
+007000 77  WS-RECS-PURGED           PIC 9(05) COMP VALUE ZERO.
+007100 PROCEDURE DIVISION.
+007200*----------------------------------------------------------------
+007300* 0000-MAINLINE
+007400*----------------------------------------------------------------
+007500 0000-MAINLINE.
+007600     DISPLAY "CYCLE ARCHIVAGE/PURGE CUSTMAST".
+007700     PERFORM 1000-READ-PARM THRU 1000-READ-PARM-EXIT.
+007800     PERFORM 2000-SCAN-AND-ARCHIVE
+007900         THRU 2000-SCAN-AND-ARCHIVE-EXIT.
+008000     PERFORM 3000-PURGE-ARCHIVED THRU 3000-PURGE-ARCHIVED-EXIT.
+008100     DISPLAY "ENREGS LUS      : " WS-RECS-SCANNED.
+008200     DISPLAY "ENREGS ARCHIVES : " WS-RECS-ARCHIVED.
+008300     DISPLAY "ENREGS PURGES   : " WS-RECS-PURGED.
+008400     STOP RUN.
+008500*----------------------------------------------------------------
+008600* 1000-READ-PARM : read the one-record cutoff-date parameter
+008700*                 card.
+008800*----------------------------------------------------------------
+008900 1000-READ-PARM.
+009000     OPEN INPUT ARCHPARM.
+009100     READ ARCHPARM.
+009200     MOVE ARCH-CUTOFF-DATE TO WS-CUTOFF-DATE.
+009300     CLOSE ARCHPARM.
+009400 1000-READ-PARM-EXIT.
+009500     EXIT.
+009600*----------------------------------------------------------------
+009700* 2000-SCAN-AND-ARCHIVE : phase one - scan CUSTMAST in key
+009800*                        order ; any record older than the
+009900*                        cutoff is copied to ARCHCUST and its key
+010000*                        listed on PURGLST.
+010100*----------------------------------------------------------------
+010200 2000-SCAN-AND-ARCHIVE.
+010300     MOVE "N" TO WS-EOF-SW.
+010400     OPEN INPUT CUSTMAST.
+010500     OPEN OUTPUT ARCHCUST.
+010600     OPEN OUTPUT PURGLST.
+010700     PERFORM 2100-READ-CUSTMAST THRU 2100-READ-CUSTMAST-EXIT
+010800         UNTIL WS-EOF.
+010900     CLOSE CUSTMAST.
+011000     CLOSE ARCHCUST.
+011100     CLOSE PURGLST.
+011200 2000-SCAN-AND-ARCHIVE-EXIT.
+011300     EXIT.
+011400 2100-READ-CUSTMAST.
+011500     READ CUSTMAST NEXT RECORD
+011600         AT END
+011700             SET WS-EOF TO TRUE
+011800         NOT AT END
+011900             ADD 1 TO WS-RECS-SCANNED
+012000             IF CUST-LAST-ACTIVITY-DATE IN CUST-RECORD
+012010                 < WS-CUTOFF-DATE
+012100                 MOVE CUST-RECORD TO ARCHCUST-RECORD
+012200                 WRITE ARCHCUST-RECORD
+012300                 MOVE CUST-NUMBER IN CUST-RECORD
+012310                     TO PRG-CUST-NUMBER
+012400                 WRITE PURGLST-RECORD
+012500                 ADD 1 TO WS-RECS-ARCHIVED
+012600             END-IF
+012700     END-READ.
+012800 2100-READ-CUSTMAST-EXIT.
+012900     EXIT.
+013000*----------------------------------------------------------------
+013100* 3000-PURGE-ARCHIVED : phase two - delete every key PURGLST
+013200*                      listed from CUSTMAST.
+013300*----------------------------------------------------------------
+013400 3000-PURGE-ARCHIVED.
+013500     MOVE "N" TO WS-EOF-SW.
+013600     OPEN INPUT PURGLST.
+013700     OPEN I-O CUSTMAST.
+013800     PERFORM 3100-PURGE-ONE-KEY THRU 3100-PURGE-ONE-KEY-EXIT
+013900         UNTIL WS-EOF.
+014000     CLOSE PURGLST.
+014100     CLOSE CUSTMAST.
+014200 3000-PURGE-ARCHIVED-EXIT.
+014300     EXIT.
+014400 3100-PURGE-ONE-KEY.
+014500     READ PURGLST
+014600         AT END
+014700             SET WS-EOF TO TRUE
+014800         NOT AT END
+014900             MOVE PRG-CUST-NUMBER TO CUST-NUMBER IN CUST-RECORD
+015000             DELETE CUSTMAST RECORD
+015100                 INVALID KEY
+015200                     DISPLAY "CLE INTROUVABLE A LA PURGE : "
+015300                         CUST-NUMBER IN CUST-RECORD
+015400                 NOT INVALID KEY
+015500                     ADD 1 TO WS-RECS-PURGED
+015600             END-DELETE
+015700     END-READ.
+015800 3100-PURGE-ONE-KEY-EXIT.
+015900     EXIT.
