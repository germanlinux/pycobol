@@ -0,0 +1,164 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RPTRECON.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. essaizero.cob fills a field
+001100*                with VALUE ZERO and another with VALUE ZEROS
+001200*                and notes "Pas de difference" ; essaispace.cob
+001300*                makes the same SPACE-vs-SPACES comparison. Both
+001400*                comments are only good until a compiler or
+001500*                runtime upgrade quietly changes that. This
+001600*                report repeats both figurative-constant pairs
+001700*                across several field sizes and PICTURE types
+001800*                and writes a PASS/FAIL diff line for each, so a
+001900*                future difference shows up on a scheduled report
+002000*                instead of in production.
+002100*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RPTZSDIF ASSIGN TO "RPTZSDIF"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  RPTZSDIF
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  RPTZSDIF-LINE           PIC X(40).
+003300 WORKING-STORAGE SECTION.
+003400*----------------------------------------------------------------
+003500* 77-LEVEL WORK ITEMS
+003600*----------------------------------------------------------------
+003700 77  WS-CASE-NAME             PIC X(24) VALUE SPACES.
+003800 77  WS-RESULT                PIC X(04) VALUE SPACES.
+003900*----------------------------------------------------------------
+004000* Figurative-constant pairs across several field sizes/types.
+004100*----------------------------------------------------------------
+004200 77  WS-ZERO-X05              PIC X(05) VALUE ZERO.
+004300 77  WS-ZEROS-X05             PIC X(05) VALUE ZEROS.
+004400 77  WS-ZERO-X10              PIC X(10) VALUE ZERO.
+004500 77  WS-ZEROS-X10             PIC X(10) VALUE ZEROS.
+004600 77  WS-ZERO-9V05             PIC 9(05) VALUE ZERO.
+004700 77  WS-ZEROS-9V05            PIC 9(05) VALUE ZEROS.
+004800 77  WS-ZERO-S9V04            PIC S9(04) VALUE ZERO.
+004900 77  WS-ZEROS-S9V04           PIC S9(04) VALUE ZEROS.
+005000 77  WS-SPACE-X01             PIC X(01) VALUE SPACE.
+005100 77  WS-SPACES-X01            PIC X(01) VALUE SPACES.
+005200 77  WS-SPACE-X05             PIC X(05) VALUE SPACE.
+005300 77  WS-SPACES-X05            PIC X(05) VALUE SPACES.
+005400 77  WS-SPACE-X10             PIC X(10) VALUE SPACE.
+005500 77  WS-SPACES-X10            PIC X(10) VALUE SPACES.
+005600 PROCEDURE DIVISION.
+005700*----------------------------------------------------------------
+005800* 0000-MAINLINE
+005900*----------------------------------------------------------------
+006000 0000-MAINLINE.
+006100     DISPLAY "BONJOUR ERIC".
+006200     OPEN OUTPUT RPTZSDIF.
+006300     PERFORM 1000-COMPARE-ZERO-X05
+006305         THRU 1000-COMPARE-ZERO-X05-EXIT.
+006400     PERFORM 1100-COMPARE-ZERO-X10
+006405         THRU 1100-COMPARE-ZERO-X10-EXIT.
+006500     PERFORM 1200-COMPARE-ZERO-9V05
+006505         THRU 1200-COMPARE-ZERO-9V05-EXIT.
+006600     PERFORM 1300-COMPARE-ZERO-S9
+006605         THRU 1300-COMPARE-ZERO-S9-EXIT.
+006700     PERFORM 1400-COMPARE-SPACE-X01
+006705         THRU 1400-COMPARE-SPACE-X01-EXIT.
+006800     PERFORM 1500-COMPARE-SPACE-X05
+006805         THRU 1500-COMPARE-SPACE-X05-EXIT.
+006900     PERFORM 1600-COMPARE-SPACE-X10
+006905         THRU 1600-COMPARE-SPACE-X10-EXIT.
+007000     CLOSE RPTZSDIF.
+007100     STOP RUN.
+007200*----------------------------------------------------------------
+007300* 1000 thru 1600 : one comparison per field size/type. Each
+007400*                 populates WS-CASE-NAME/WS-RESULT and falls
+007500*                 through to 9000-WRITE-RESULT.
+007600*----------------------------------------------------------------
+007700 1000-COMPARE-ZERO-X05.
+007800     MOVE "ZERO/ZEROS X(05)"      TO WS-CASE-NAME.
+007900     IF WS-ZERO-X05 = WS-ZEROS-X05
+008000         MOVE "PASS" TO WS-RESULT
+008100     ELSE
+008200         MOVE "FAIL" TO WS-RESULT
+008300     END-IF.
+008400     PERFORM 9000-WRITE-RESULT THRU 9000-WRITE-RESULT-EXIT.
+008500 1000-COMPARE-ZERO-X05-EXIT.
+008600     EXIT.
+008700 1100-COMPARE-ZERO-X10.
+008800     MOVE "ZERO/ZEROS X(10)"      TO WS-CASE-NAME.
+008900     IF WS-ZERO-X10 = WS-ZEROS-X10
+009000         MOVE "PASS" TO WS-RESULT
+009100     ELSE
+009200         MOVE "FAIL" TO WS-RESULT
+009300     END-IF.
+009400     PERFORM 9000-WRITE-RESULT THRU 9000-WRITE-RESULT-EXIT.
+009500 1100-COMPARE-ZERO-X10-EXIT.
+009600     EXIT.
+009700 1200-COMPARE-ZERO-9V05.
+009800     MOVE "ZERO/ZEROS 9(05)"      TO WS-CASE-NAME.
+009900     IF WS-ZERO-9V05 = WS-ZEROS-9V05
+010000         MOVE "PASS" TO WS-RESULT
+010100     ELSE
+010200         MOVE "FAIL" TO WS-RESULT
+010300     END-IF.
+010400     PERFORM 9000-WRITE-RESULT THRU 9000-WRITE-RESULT-EXIT.
+010500 1200-COMPARE-ZERO-9V05-EXIT.
+010600     EXIT.
+010700 1300-COMPARE-ZERO-S9.
+010800     MOVE "ZERO/ZEROS S9(04)"     TO WS-CASE-NAME.
+010900     IF WS-ZERO-S9V04 = WS-ZEROS-S9V04
+011000         MOVE "PASS" TO WS-RESULT
+011100     ELSE
+011200         MOVE "FAIL" TO WS-RESULT
+011300     END-IF.
+011400     PERFORM 9000-WRITE-RESULT THRU 9000-WRITE-RESULT-EXIT.
+011500 1300-COMPARE-ZERO-S9-EXIT.
+011600     EXIT.
+011700 1400-COMPARE-SPACE-X01.
+011800     MOVE "SPACE/SPACES X(01)"    TO WS-CASE-NAME.
+011900     IF WS-SPACE-X01 = WS-SPACES-X01
+012000         MOVE "PASS" TO WS-RESULT
+012100     ELSE
+012200         MOVE "FAIL" TO WS-RESULT
+012300     END-IF.
+012400     PERFORM 9000-WRITE-RESULT THRU 9000-WRITE-RESULT-EXIT.
+012500 1400-COMPARE-SPACE-X01-EXIT.
+012600     EXIT.
+012700 1500-COMPARE-SPACE-X05.
+012800     MOVE "SPACE/SPACES X(05)"    TO WS-CASE-NAME.
+012900     IF WS-SPACE-X05 = WS-SPACES-X05
+013000         MOVE "PASS" TO WS-RESULT
+013100     ELSE
+013200         MOVE "FAIL" TO WS-RESULT
+013300     END-IF.
+013400     PERFORM 9000-WRITE-RESULT THRU 9000-WRITE-RESULT-EXIT.
+013500 1500-COMPARE-SPACE-X05-EXIT.
+013600     EXIT.
+013700 1600-COMPARE-SPACE-X10.
+013800     MOVE "SPACE/SPACES X(10)"    TO WS-CASE-NAME.
+013900     IF WS-SPACE-X10 = WS-SPACES-X10
+014000         MOVE "PASS" TO WS-RESULT
+014100     ELSE
+014200         MOVE "FAIL" TO WS-RESULT
+014300     END-IF.
+014400     PERFORM 9000-WRITE-RESULT THRU 9000-WRITE-RESULT-EXIT.
+014500 1600-COMPARE-SPACE-X10-EXIT.
+014600     EXIT.
+014700*----------------------------------------------------------------
+014800* 9000-WRITE-RESULT : display and print one comparison result.
+014900*----------------------------------------------------------------
+015000 9000-WRITE-RESULT.
+015100     DISPLAY WS-CASE-NAME " " WS-RESULT.
+015200     MOVE SPACES TO RPTZSDIF-LINE.
+015300     MOVE WS-CASE-NAME TO RPTZSDIF-LINE (1:24).
+015400     MOVE WS-RESULT    TO RPTZSDIF-LINE (26:4).
+015500     WRITE RPTZSDIF-LINE.
+015600 9000-WRITE-RESULT-EXIT.
+015700     EXIT.
