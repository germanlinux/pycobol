@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BULKMOVE.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. essaiinit.cob only ever
+001100*                exercises its four receiving pictures - S9(4)
+001200*                (MADONNEE5), S9(4)V99 (MADONNEE6), 9(6)
+001300*                (MADONNEE7) and PIC 99 (A) - with one hardcoded
+001400*                value apiece. RPTSIGN (see earlier report) added
+001500*                a hand-built table for the signed cases, but a
+001600*                hardcoded table is still a fixed set of cases.
+001700*                This harness instead reads a case per record
+001800*                from an input file (BULKTEST), so new MOVE
+001900*                scenarios for these four pictures can be added
+002000*                by dropping a record in the file, not by
+002100*                recompiling a program - letting us run the set
+002200*                at bulk without it ever being more than a data
+002300*                change.
+002400*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BULKTEST ASSIGN TO "BULKTEST"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-BULKTEST-STATUS.
+003200     SELECT RPTBULK ASSIGN TO "RPTBULK"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  BULKTEST
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  BULKTEST-RECORD.
+003900     05  BLK-CASE-ID          PIC X(04).
+004000     05  BLK-PIC-CODE         PIC X(01).
+004100     05  BLK-SOURCE-VALUE     PIC S9(08)V99
+004150         SIGN IS LEADING SEPARATE CHARACTER.
+004200     05  BLK-EXPECTED-VALUE   PIC X(08).
+004300 FD  RPTBULK
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  RPTBULK-LINE             PIC X(60).
+004600 WORKING-STORAGE SECTION.
+004700*----------------------------------------------------------------
+004800* 77-LEVEL WORK ITEMS
+004900*----------------------------------------------------------------
+005000 77  WS-BULKTEST-STATUS       PIC X(02) VALUE SPACES.
+005100 77  WS-CASES-READ            PIC 9(05) COMP VALUE ZERO.
+005200 77  WS-CASES-PASSED          PIC 9(05) COMP VALUE ZERO.
+005300 77  WS-CASES-FAILED          PIC 9(05) COMP VALUE ZERO.
+005400 77  WS-ACTUAL                PIC X(08) VALUE SPACES.
+005500 77  WS-RESULT                PIC X(04) VALUE SPACES.
+005600*----------------------------------------------------------------
+005700* Targets mirroring essaiinit.cob's four receiving pictures.
+005800*----------------------------------------------------------------
+005900 77  WS-MADONNEE5             PIC S9(04).
+006000 77  WS-MADONNEE5-EDIT        PIC -9999.
+006100 77  WS-MADONNEE6             PIC S9(04)V99.
+006200 77  WS-MADONNEE6-EDIT        PIC -9999.99.
+006300 77  WS-MADONNEE7              PIC 9(06).
+006400 77  WS-MADONNEE7-EDIT        PIC Z(07)9.
+006500 77  WS-A                     PIC 99.
+006600 77  WS-A-EDIT                PIC Z9.
+006700 01  WS-TRAILER-LINE.
+006800     05  FILLER PIC X(20) VALUE "LUS/PASS/FAIL : ".
+006900     05  TRL-READ             PIC ZZZZ9.
+007000     05  FILLER PIC X(01) VALUE SPACE.
+007100     05  TRL-PASS             PIC ZZZZ9.
+007200     05  FILLER PIC X(01) VALUE SPACE.
+007300     05  TRL-FAIL             PIC ZZZZ9.
+007400     05  FILLER PIC X(29) VALUE SPACES.
+007500 PROCEDURE DIVISION.
+007600*----------------------------------------------------------------
+007700* 0000-MAINLINE
+007800*----------------------------------------------------------------
+007900 0000-MAINLINE.
+008000     DISPLAY "BONJOUR ERIC".
+008100     OPEN INPUT BULKTEST.
+008200     OPEN OUTPUT RPTBULK.
+008300     PERFORM 1000-READ-CASE THRU 1000-READ-CASE-EXIT
+008400         UNTIL WS-BULKTEST-STATUS = "10".
+008500     PERFORM 9000-WRITE-TRAILER THRU 9000-WRITE-TRAILER-EXIT.
+008600     CLOSE BULKTEST.
+008700     CLOSE RPTBULK.
+008800     STOP RUN.
+008900*----------------------------------------------------------------
+009000* 1000-READ-CASE : read one BULKTEST record and, on EOF, stop
+009100*                 the driving PERFORM ; otherwise run the case.
+009200*----------------------------------------------------------------
+009300 1000-READ-CASE.
+009400     READ BULKTEST
+009500         AT END
+009600             MOVE "10" TO WS-BULKTEST-STATUS
+009700         NOT AT END
+009800             ADD 1 TO WS-CASES-READ
+009900             PERFORM 2000-RUN-CASE THRU 2000-RUN-CASE-EXIT
+010000     END-READ.
+010100 1000-READ-CASE-EXIT.
+010200     EXIT.
+010300*----------------------------------------------------------------
+010400* 2000-RUN-CASE : move BLK-SOURCE-VALUE into whichever of the
+010500*                four essaiinit.cob pictures BLK-PIC-CODE names,
+010600*                edit the result and compare to BLK-EXPECTED-
+010700*                VALUE.
+010800*   1 = S9(4)      (MADONNEE5)
+010900*   2 = S9(4)V99   (MADONNEE6)
+011000*   3 = 9(6)       (MADONNEE7)
+011100*   4 = 99         (A)
+011200*----------------------------------------------------------------
+011300 2000-RUN-CASE.
+011400     EVALUATE BLK-PIC-CODE
+011500         WHEN "1"
+011600             MOVE BLK-SOURCE-VALUE TO WS-MADONNEE5
+011700             MOVE WS-MADONNEE5     TO WS-MADONNEE5-EDIT
+011800             MOVE WS-MADONNEE5-EDIT TO WS-ACTUAL
+011900         WHEN "2"
+012000             MOVE BLK-SOURCE-VALUE TO WS-MADONNEE6
+012100             MOVE WS-MADONNEE6     TO WS-MADONNEE6-EDIT
+012200             MOVE WS-MADONNEE6-EDIT TO WS-ACTUAL
+012300         WHEN "3"
+012400             MOVE BLK-SOURCE-VALUE TO WS-MADONNEE7
+012500             MOVE WS-MADONNEE7     TO WS-MADONNEE7-EDIT
+012600             MOVE WS-MADONNEE7-EDIT TO WS-ACTUAL
+012700         WHEN "4"
+012800             MOVE BLK-SOURCE-VALUE TO WS-A
+012900             MOVE WS-A             TO WS-A-EDIT
+013000             MOVE WS-A-EDIT        TO WS-ACTUAL
+013100     END-EVALUATE.
+013200     IF WS-ACTUAL = BLK-EXPECTED-VALUE
+013300         MOVE "PASS" TO WS-RESULT
+013400         ADD 1 TO WS-CASES-PASSED
+013500     ELSE
+013600         MOVE "FAIL" TO WS-RESULT
+013700         ADD 1 TO WS-CASES-FAILED
+013800     END-IF.
+013900     PERFORM 9000-WRITE-DETAIL THRU 9000-WRITE-DETAIL-EXIT.
+014000 2000-RUN-CASE-EXIT.
+014100     EXIT.
+014200*----------------------------------------------------------------
+014300* 9000-WRITE-DETAIL / 9000-WRITE-TRAILER : report output.
+014400*----------------------------------------------------------------
+014500 9000-WRITE-DETAIL.
+014600     DISPLAY BLK-CASE-ID " " WS-ACTUAL " " BLK-EXPECTED-VALUE
+014700             " " WS-RESULT.
+014800     MOVE SPACES TO RPTBULK-LINE.
+014900     MOVE BLK-CASE-ID      TO RPTBULK-LINE (1:4).
+015000     MOVE WS-ACTUAL        TO RPTBULK-LINE (6:8).
+015100     MOVE BLK-EXPECTED-VALUE TO RPTBULK-LINE (15:8).
+015200     MOVE WS-RESULT        TO RPTBULK-LINE (24:4).
+015300     WRITE RPTBULK-LINE.
+015400 9000-WRITE-DETAIL-EXIT.
+015500     EXIT.
+015600 9000-WRITE-TRAILER.
+015700     MOVE WS-CASES-READ   TO TRL-READ.
+015800     MOVE WS-CASES-PASSED TO TRL-PASS.
+015900     MOVE WS-CASES-FAILED TO TRL-FAIL.
+016000     WRITE RPTBULK-LINE FROM WS-TRAILER-LINE.
+016100 9000-WRITE-TRAILER-EXIT.
+016200     EXIT.
