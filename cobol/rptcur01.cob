@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RPTCUR01.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. essaiinit.cob sets DECIMAL-
+001100*                POINT IS COMMA and carries MADONNEE6 PIC
+001200*                S9(4)V99 but only ever DISPLAYs the raw
+001300*                unedited value. This report pushes the same
+001400*                kind of amount through an edited PICTURE so
+001500*                French-locale statements print with period
+001600*                thousands separators, a comma decimal point,
+001700*                and CR/DB on negative amounts, instead of a
+001800*                bare 9(4)V99 dump.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SPECIAL-NAMES.
+002300     DECIMAL-POINT IS COMMA.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT PRTCUR01 ASSIGN TO "PRTCUR01"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  PRTCUR01
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  PRTCUR01-LINE           PIC X(40).
+003300 WORKING-STORAGE SECTION.
+003400*----------------------------------------------------------------
+003500* 77-LEVEL WORK ITEMS
+003600*----------------------------------------------------------------
+003700 77  WS-SUB                  PIC 9(02) COMP.
+003800*----------------------------------------------------------------
+003900* WS-AMOUNT-TABLE : sample amounts, the same MADONNEE6 shape
+004000*                   (PIC S9(4)V99) that essaiinit.cob carries,
+004100*                   plus a negative and a zero case so CR/DB
+004200*                   edited output actually gets exercised.
+004300*----------------------------------------------------------------
+004400 01  WS-AMOUNT-TABLE.
+004500     05  WS-AMOUNT-ENTRY OCCURS 3 TIMES
+004600                         PIC S9(4)V99 VALUE ZERO.
+004700 01  WS-EDITED-AMOUNT        PIC Z(3).ZZZ.ZZ9,99CR.
+004800 01  PRTCUR01-DETAIL.
+004900     05  FILLER              PIC X(10) VALUE "MONTANT : ".
+005000     05  PRT-EDITED-AMOUNT   PIC Z(3).ZZZ.ZZ9,99CR.
+005100     05  FILLER              PIC X(14) VALUE SPACES.
+005200 PROCEDURE DIVISION.
+005300*----------------------------------------------------------------
+005400* 0000-MAINLINE
+005500*----------------------------------------------------------------
+005600 0000-MAINLINE.
+005700     DISPLAY "BONJOUR ERIC".
+005800     MOVE 1234,56          TO WS-AMOUNT-ENTRY (1).
+005900     MOVE -1234,56         TO WS-AMOUNT-ENTRY (2).
+006000     MOVE ZERO             TO WS-AMOUNT-ENTRY (3).
+006100     OPEN OUTPUT PRTCUR01.
+006200     PERFORM 1000-PRINT-AMOUNT
+006300         VARYING WS-SUB FROM 1 BY 1
+006400         UNTIL WS-SUB > 3.
+006500     CLOSE PRTCUR01.
+006600     STOP RUN.
+006700*----------------------------------------------------------------
+006800* 1000-PRINT-AMOUNT : edit one table entry and write the report
+006900*                     line, mirroring the unedited DISPLAY
+007000*                     essaiinit.cob does for MADONNEE6 today.
+007100*----------------------------------------------------------------
+007200 1000-PRINT-AMOUNT.
+007300     MOVE WS-AMOUNT-ENTRY (WS-SUB) TO WS-EDITED-AMOUNT.
+007400     DISPLAY WS-EDITED-AMOUNT.
+007500     MOVE WS-AMOUNT-ENTRY (WS-SUB) TO PRT-EDITED-AMOUNT.
+007600     WRITE PRTCUR01-LINE FROM PRTCUR01-DETAIL.
