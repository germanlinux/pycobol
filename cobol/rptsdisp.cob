@@ -0,0 +1,112 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RPTSDISP.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. RPTSIGN already regression-
+001100*                tests the truncation/resigning rules for a
+001200*                MADONNEE5-style S9(4) field, but every one of
+001300*                those fields uses the compiler default sign
+001400*                representation. This report moves the same
+001500*                signed test values into three differently-
+001600*                signed pictures of an S9(4) field - SIGN IS
+001700*                TRAILING (the default overpunch), SIGN IS
+001800*                LEADING (overpunch on the first digit), and
+001900*                SIGN IS LEADING SEPARATE CHARACTER (a real +/-
+002000*                byte of its own) - and prints the raw storage
+002100*                for each side by side, so an operator can see
+002200*                exactly how the sign is carried in each case.
+002210* 2026-08-09 EL  1000-RUN-TEST-VALUE was PERFORMed with no THRU,
+002220*                the only paragraph in this batch of utilities
+002230*                built that way. Split off 1000-RUN-TEST-VALUE-
+002240*                EXIT and changed the PERFORM VARYING to use
+002250*                THRU, matching every other program added
+002260*                alongside it.
+002300*----------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PRTSDISP ASSIGN TO "PRTSDISP"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  PRTSDISP
+003300     LABEL RECORDS ARE STANDARD.
+003400 01  PRTSDISP-LINE           PIC X(60).
+003500 WORKING-STORAGE SECTION.
+003600*----------------------------------------------------------------
+003700* 77-LEVEL WORK ITEMS
+003800*----------------------------------------------------------------
+003900 77  WS-SUB                  PIC 9(02) COMP.
+004000*----------------------------------------------------------------
+004100* WS-SIGN-TRAILING : default overpunch sign, trailing digit.
+004200* WS-SIGN-LEADING  : overpunch sign, leading digit.
+004300* WS-SIGN-LEADSEP  : a separate +/- byte ahead of the digits.
+004400* Each is redefined as plain PIC X so its raw stored bytes can
+004500* be displayed and compared.
+004600*----------------------------------------------------------------
+004700 01  WS-SIGN-TRAILING        PIC S9(4) SIGN IS TRAILING.
+004800 01  WS-TRAILING-RAW REDEFINES WS-SIGN-TRAILING PIC X(04).
+004900 01  WS-SIGN-LEADING         PIC S9(4) SIGN IS LEADING.
+005000 01  WS-LEADING-RAW REDEFINES WS-SIGN-LEADING PIC X(04).
+005100 01  WS-SIGN-LEADSEP         PIC S9(4)
+005200                             SIGN IS LEADING SEPARATE CHARACTER.
+005300 01  WS-LEADSEP-RAW REDEFINES WS-SIGN-LEADSEP PIC X(05).
+005400*----------------------------------------------------------------
+005500* WS-TEST-VALUES : the signed values put through all three
+005600*                 pictures, in turn.
+005700*----------------------------------------------------------------
+005800 01  WS-TEST-VALUES.
+005900     05  FILLER PIC S9(4) VALUE -1234.
+006000     05  FILLER PIC S9(4) VALUE 1234.
+006100     05  FILLER PIC S9(4) VALUE ZERO.
+006200     05  FILLER PIC S9(4) VALUE 9999.
+006300     05  FILLER PIC S9(4) VALUE -9999.
+006400 01  WS-TEST-VALUE-TABLE REDEFINES WS-TEST-VALUES.
+006500     05  WS-TEST-VALUE PIC S9(4) OCCURS 5 TIMES.
+006600 01  PRTSDISP-DETAIL.
+006700     05  PRT-VALUE            PIC -9999.
+006800     05  FILLER               PIC X(02) VALUE SPACES.
+006900     05  PRT-TRAILING-RAW     PIC X(04).
+007000     05  FILLER               PIC X(02) VALUE SPACES.
+007100     05  PRT-LEADING-RAW      PIC X(04).
+007200     05  FILLER               PIC X(02) VALUE SPACES.
+007300     05  PRT-LEADSEP-RAW      PIC X(05).
+007400     05  FILLER               PIC X(31) VALUE SPACES.
+007500 PROCEDURE DIVISION.
+007600*----------------------------------------------------------------
+007700* 0000-MAINLINE
+007800*----------------------------------------------------------------
+007900 0000-MAINLINE.
+008000     DISPLAY "AFFICHAGE DU SIGNE - TRAILING / LEADING / SEPARE".
+008100     OPEN OUTPUT PRTSDISP.
+008200     PERFORM 1000-RUN-TEST-VALUE THRU 1000-RUN-TEST-VALUE-EXIT
+008300         VARYING WS-SUB FROM 1 BY 1
+008400         UNTIL WS-SUB > 5.
+008500     CLOSE PRTSDISP.
+008600     STOP RUN.
+008700*----------------------------------------------------------------
+008800* 1000-RUN-TEST-VALUE : move one table value into each of the
+008900*                      three differently-signed pictures and
+009000*                      print their raw storage side by side.
+009100*----------------------------------------------------------------
+009200 1000-RUN-TEST-VALUE.
+009300     MOVE WS-TEST-VALUE (WS-SUB) TO WS-SIGN-TRAILING.
+009400     MOVE WS-TEST-VALUE (WS-SUB) TO WS-SIGN-LEADING.
+009500     MOVE WS-TEST-VALUE (WS-SUB) TO WS-SIGN-LEADSEP.
+009600     MOVE WS-TEST-VALUE (WS-SUB) TO PRT-VALUE.
+009700     MOVE WS-TRAILING-RAW        TO PRT-TRAILING-RAW.
+009800     MOVE WS-LEADING-RAW         TO PRT-LEADING-RAW.
+009900     MOVE WS-LEADSEP-RAW         TO PRT-LEADSEP-RAW.
+010000     DISPLAY "VALEUR=" PRT-VALUE
+010100         " TRAILING=[" WS-TRAILING-RAW
+010200         "] LEADING=[" WS-LEADING-RAW
+010300         "] LEADSEP=[" WS-LEADSEP-RAW "]".
+010400     WRITE PRTSDISP-LINE FROM PRTSDISP-DETAIL.
+010500 1000-RUN-TEST-VALUE-EXIT.
+010600     EXIT.
