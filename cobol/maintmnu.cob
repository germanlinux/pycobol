@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MAINTMNU.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. The suite has picked up two
+001100*                figurative-constant/locale utilities - RPTRECON
+001200*                (ZERO/ZEROS and SPACE/SPACES reconciliation) and
+001300*                LOCAMT (FR/US decimal-separator amounts) - each
+001400*                run directly, by name, with no single place an
+001500*                operator goes to pick one. This maintenance
+001600*                panel reads the scenario choice off a parameter
+001700*                card (MNUOPT, one card per run, the same pattern
+001800*                CTLLOCAL/CTLCUST already use) and shells out to
+001900*                the matching load module, writing CTLLOCAL first
+002000*                when the chosen scenario is locale-specific.
+002100*                There is no SCREEN SECTION here - this is a
+002200*                batch job's parameter panel, submitted like any
+002300*                other step, not an attended terminal dialogue.
+002310* 2026-08-09 EL  CALL "SYSTEM" now targets the load modules'
+002320*                actual (lowercase) compiled names and checks
+002330*                RETURN-CODE afterward, displaying a failure
+002340*                message instead of reporting the scenario as
+002350*                having run when the shell couldn't find it.
+002400*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MNUOPT ASSIGN TO "MNUOPT"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT CTLLOCAL ASSIGN TO "CTLLOCAL"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  MNUOPT
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  MNUOPT-RECORD.
+003800     05  MNU-CHOICE          PIC X(01).
+003900     05  FILLER              PIC X(19).
+004000 FD  CTLLOCAL
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  CTLLOCAL-RECORD.
+004300     05  CTL-LOCALE-CODE     PIC X(02).
+004400     05  FILLER              PIC X(18).
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------
+004700* WS-MENU-TEXT : the menu itself, displayed every run so the
+004800*               operator can see which choice code ran.
+004900*----------------------------------------------------------------
+005000 01  WS-MENU-TEXT.
+005100     05  FILLER PIC X(40) VALUE
+005200         "1 = COMPARAISON FIGURATIVES (RPTRECON)  ".
+005300     05  FILLER PIC X(40) VALUE
+005400         "2 = MONTANTS LOCALE FR (LOCAMT)         ".
+005500     05  FILLER PIC X(40) VALUE
+005600         "3 = MONTANTS LOCALE US (LOCAMT)         ".
+005700 01  WS-MENU-LINE-TABLE REDEFINES WS-MENU-TEXT.
+005800     05  WS-MENU-LINE PIC X(40) OCCURS 3 TIMES.
+005900 77  WS-SUB                  PIC 9(02) COMP VALUE ZERO.
+006000 PROCEDURE DIVISION.
+006100*----------------------------------------------------------------
+006200* 0000-MAINLINE
+006300*----------------------------------------------------------------
+006400 0000-MAINLINE.
+006500     DISPLAY "PANNEAU DE MAINTENANCE - CHOISIR UN SCENARIO".
+006600     PERFORM 1000-SHOW-MENU THRU 1000-SHOW-MENU-EXIT
+006700         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3.
+006800     OPEN INPUT MNUOPT.
+006900     READ MNUOPT.
+007000     CLOSE MNUOPT.
+007100     PERFORM 2000-RUN-SCENARIO THRU 2000-RUN-SCENARIO-EXIT.
+007200     STOP RUN.
+007300*----------------------------------------------------------------
+007400* 1000-SHOW-MENU : echo the menu text one line at a time.
+007500*----------------------------------------------------------------
+007600 1000-SHOW-MENU.
+007700     DISPLAY WS-MENU-LINE (WS-SUB).
+007800 1000-SHOW-MENU-EXIT.
+007900     EXIT.
+008000*----------------------------------------------------------------
+008100* 2000-RUN-SCENARIO : act on MNU-CHOICE. Choices 2 and 3 write
+008200*                    the locale LOCAMT reads before shelling out
+008300*                    to it ; choice 1 needs no parameter.
+008400*----------------------------------------------------------------
+008500 2000-RUN-SCENARIO.
+008600     EVALUATE MNU-CHOICE
+008700         WHEN "1"
+008800             DISPLAY "SCENARIO CHOISI : RPTRECON"
+008900             CALL "SYSTEM" USING "rptrecon"
+008910             PERFORM 2900-CHECK-RETURN-CODE
+009000         WHEN "2"
+009100             DISPLAY "SCENARIO CHOISI : LOCAMT / FR"
+009200             OPEN OUTPUT CTLLOCAL
+009300             MOVE "FR" TO CTL-LOCALE-CODE
+009400             WRITE CTLLOCAL-RECORD
+009500             CLOSE CTLLOCAL
+009600             CALL "SYSTEM" USING "locamt"
+009610             PERFORM 2900-CHECK-RETURN-CODE
+009700         WHEN "3"
+009800             DISPLAY "SCENARIO CHOISI : LOCAMT / US"
+009900             OPEN OUTPUT CTLLOCAL
+010000             MOVE "US" TO CTL-LOCALE-CODE
+010100             WRITE CTLLOCAL-RECORD
+010200             CLOSE CTLLOCAL
+010300             CALL "SYSTEM" USING "locamt"
+010310             PERFORM 2900-CHECK-RETURN-CODE
+010400         WHEN OTHER
+010500             DISPLAY "CHOIX INVALIDE : " MNU-CHOICE
+010600     END-EVALUATE.
+010700 2000-RUN-SCENARIO-EXIT.
+010800     EXIT.
+010810*----------------------------------------------------------------
+010820* 2900-CHECK-RETURN-CODE : report a non-zero RETURN-CODE from
+010830*                         the CALL "SYSTEM" just issued instead
+010840*                         of letting the scenario look like it
+010850*                         succeeded.
+010860*----------------------------------------------------------------
+010870 2900-CHECK-RETURN-CODE.
+010880     IF RETURN-CODE NOT = 0
+010890         DISPLAY "ECHEC DU SCENARIO - CODE RETOUR : " RETURN-CODE
+010900     END-IF.
+010910 2900-CHECK-RETURN-CODE-EXIT.
+010920     EXIT.
