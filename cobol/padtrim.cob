@@ -0,0 +1,99 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PADTRIM.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. Pulls the MOVE/LENGTH OF
+001100*                justify pattern out of essaispace.cob (MADONNEEX
+001200*                into MADONNEE4) into a shared CALLed subroutine
+001300*                so other jobs can left/right justify and size a
+001400*                field without reinventing the same logic.
+001410* 2026-08-09 EL  LENGTH OF LK-SOURCE-FIELD/LK-TARGET-FIELD only
+001420*                ever reported this program's own fixed X(20)
+001430*                LINKAGE picture, never the caller's actual field
+001440*                size, so LK-LENGTHS is now an INPUT the caller
+001450*                fills in with its own significant lengths ;
+001460*                1000-MEASURE (which tried to discover them via
+001470*                LENGTH OF) is removed. essaispace.cob's
+001480*                MADONNEEX-into-MADONNEE4 justify now calls this
+001490*                subprogram instead of MOVEing directly.
+001500*----------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000*----------------------------------------------------------------
+002100* 77-LEVEL WORK ITEMS
+002200*----------------------------------------------------------------
+002300 77  WS-SOURCE-LEN           PIC 9(04) COMP.
+002400 77  WS-TARGET-LEN           PIC 9(04) COMP.
+002500 77  WS-SUB                  PIC 9(04) COMP.
+002600 LINKAGE SECTION.
+002700*----------------------------------------------------------------
+002800* LK-REQUEST : direction of the justify
+002900*   "L" = left-justify  (pad on the right, trim from the right)
+003000*   "R" = right-justify (pad on the left,  trim from the left)
+003100*----------------------------------------------------------------
+003200 01  LK-REQUEST              PIC X(01).
+003300 01  LK-SOURCE-FIELD          PIC X(20).
+003400 01  LK-TARGET-FIELD          PIC X(20).
+003410*----------------------------------------------------------------
+003420* LK-LENGTHS : INPUT - the caller's own significant lengths for
+003430*             LK-SOURCE-FIELD/LK-TARGET-FIELD (not necessarily
+003440*             20 - the caller's real field may be shorter and
+003450*             simply passed in a 20-byte buffer). LENGTH OF
+003460*             cannot supply these : it would only ever report
+003470*             this program's fixed LINKAGE picture size, never
+003480*             whatever size the caller's own field actually is.
+003500*----------------------------------------------------------------
+003510 01  LK-LENGTHS.
+003600     05  LK-SOURCE-LENGTH     PIC 9(04) COMP.
+003700     05  LK-TARGET-LENGTH     PIC 9(04) COMP.
+003800 PROCEDURE DIVISION USING LK-REQUEST
+003900                           LK-SOURCE-FIELD
+004000                           LK-TARGET-FIELD
+004100                           LK-LENGTHS.
+004200*----------------------------------------------------------------
+004300* 0000-MAINLINE
+004400*----------------------------------------------------------------
+004500 0000-MAINLINE.
+004600     MOVE LK-SOURCE-LENGTH TO WS-SOURCE-LEN.
+004700     MOVE LK-TARGET-LENGTH TO WS-TARGET-LEN.
+004701     IF LK-REQUEST = "R"
+004800         PERFORM 2000-RIGHT-JUSTIFY THRU 2000-RIGHT-JUSTIFY-EXIT
+004900     ELSE
+005000         PERFORM 3000-LEFT-JUSTIFY THRU 3000-LEFT-JUSTIFY-EXIT
+005100     END-IF.
+005200     GOBACK.
+005300*----------------------------------------------------------------
+006500* 2000-RIGHT-JUSTIFY : pad on the left with spaces, trim excess
+006600*                      from the left, same overlay behaviour as
+006700*                      the MADONNEEX -> MADONNEE4 MOVE.
+006800*----------------------------------------------------------------
+006900 2000-RIGHT-JUSTIFY.
+007000     MOVE SPACES TO LK-TARGET-FIELD.
+007100     IF WS-SOURCE-LEN >= WS-TARGET-LEN
+007200         MOVE LK-SOURCE-FIELD TO LK-TARGET-FIELD
+007300     ELSE
+007400         MOVE WS-TARGET-LEN TO WS-SUB
+007500         SUBTRACT WS-SOURCE-LEN FROM WS-SUB
+007600         ADD 1 TO WS-SUB
+007700         MOVE LK-SOURCE-FIELD
+007800             TO LK-TARGET-FIELD (WS-SUB:WS-SOURCE-LEN)
+007900     END-IF.
+008000 2000-RIGHT-JUSTIFY-EXIT.
+008100     EXIT.
+008200*----------------------------------------------------------------
+008300* 3000-LEFT-JUSTIFY : the essaispace.cob pattern itself, a plain
+008400*                     MOVE of the shorter field into the longer
+008500*                     one so it pads on the right with spaces.
+008600*----------------------------------------------------------------
+008700 3000-LEFT-JUSTIFY.
+008800     MOVE SPACES TO LK-TARGET-FIELD.
+008900     MOVE LK-SOURCE-FIELD TO LK-TARGET-FIELD.
+009000 3000-LEFT-JUSTIFY-EXIT.
+009100     EXIT.
