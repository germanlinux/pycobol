@@ -1,25 +1,56 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ESSAI1.
       * Ce programme teste le comportement
       * du mot cle ZERO ou ZEROS
-      * Pas de difference 
+      * Pas de difference
+      *
+      * Historique :
+      * - MADONNEE5/MADONNEE6/MADONNEE7 etaient initialisees par des
+      *   VALUE en dur (-1234 / 1234,56 / 111111). Ces trois valeurs
+      *   sont maintenant lues depuis une carte parametre (CTLINIT) au
+      *   tout debut du run, plutot que recompilees a chaque changement
+      *   de jeu de test. MADONNEE/MADONNEE2/MADONNEE3/MADONNEE4 ne
+      *   sont pas concernees : leurs VALUE (4, "4", ZERO, SPACE)
+      *   demontrent un comportement du langage, pas une donnee metier,
+      *   et une carte parametre ne changerait rien a ce qu'elles
+      *   testent.
+      * - le MOVE MADONNEE7 TO MADONNEE6 ne protegeait pas contre une
+      *   MADONNEE7 non numerique, alors que MADONNEE7 arrive desormais
+      *   d'une carte parametre externe et non plus d'un litteral en
+      *   dur. Ajout d'une garde NUMERIC directement devant ce MOVE,
+      *   sur le meme principe que NUMCHEK.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
+       SPECIAL-NAMES.
        decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLINIT ASSIGN TO "CTLINIT"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTLINIT
+           LABEL RECORDS ARE STANDARD.
+       01  CTLINIT-RECORD.
+           05  CTL-MADONNEE5     PIC S9(04)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  CTL-MADONNEE6     PIC S9(04)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  CTL-MADONNEE7     PIC 9(06).
+           05  FILLER            PIC X(05).
        WORKING-STORAGE SECTION.
          77 MADONNEE PIC X(10) VALUE 4.
          77 MADONNEE2 PIC X(10) VALUE "4".
          77 MADONNEE3 PIC X(10) value zero.
          77 MADONNEE4 PIC X(10) value space.
-         77 MADONNEE5 PIC S9(4) value -1234.
-         77 MADONNEE6 PIC S9(4)V99 value 1234,56 .
-         77 MADONNEE7 PIC 9(6) value 111111.
+         77 MADONNEE5 PIC S9(4).
+         77 MADONNEE6 PIC S9(4)V99.
+         77 MADONNEE7 PIC 9(6).
          77 A PIC 99.
 
        PROCEDURE DIVISION.
             DISPLAY "BONJOUR ERIC".
+            PERFORM 1000-READ-CTLINIT THRU 1000-READ-CTLINIT-EXIT.
             display  MADONNEE.
             display  MADONNEE2.
             display  MADONNEE3.
@@ -27,9 +58,27 @@
             display  MADONNEE5.
             move +12345 to MADONNEE5.
             display  MADONNEE5.
-            move MADONNEE7 to MADONNEE6
+            IF MADONNEE7 NUMERIC
+                move MADONNEE7 to MADONNEE6
+            ELSE
+                DISPLAY "REJET : MADONNEE7 NON NUMERIQUE"
+            END-IF.
             display  MADONNEE6.
             move -123 to A.
             display A.
        STOP RUN.
- 
+
+      *----------------------------------------------------------------
+      * 1000-READ-CTLINIT : read the one-record parameter card that
+      *                     supplies MADONNEE5/MADONNEE6/MADONNEE7's
+      *                     starting values.
+      *----------------------------------------------------------------
+       1000-READ-CTLINIT.
+            OPEN INPUT CTLINIT.
+            READ CTLINIT.
+            MOVE CTL-MADONNEE5 TO MADONNEE5.
+            MOVE CTL-MADONNEE6 TO MADONNEE6.
+            MOVE CTL-MADONNEE7 TO MADONNEE7.
+            CLOSE CTLINIT.
+       1000-READ-CTLINIT-EXIT.
+            EXIT.
