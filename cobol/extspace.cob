@@ -0,0 +1,118 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EXTSPACE.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. essaispace.cob's MADONNEE/
+001100*                MADONNEE2/MADONNEE3/MADONNEE4/AC fields only
+001200*                ever land on the console via DISPLAY. The
+001300*                reporting warehouse team wants the same field
+001400*                set as a fixed-width flat file they can load
+001500*                directly, which means AC (PIC S9999 COMP, a
+001600*                2-byte binary field no text-based loader can
+001700*                read) has to come across as an ordinary signed
+001800*                DISPLAY numeric like every other field on the
+001900*                extract. This program runs the same field
+002000*                assignments essaispace.cob does and writes the
+002100*                result to IFACE01 in that converted, fixed-
+002200*                width form.
+002210* 2026-08-09 EL  WS-MADONNEEX/WS-MADONNEE3/WS-MADONNEE4's starting
+002220*                values were a hardcoded copy of essaispace.cob's
+002230*                old VALUE literals ("ABC"/"1234567890"/20 digits),
+002240*                which kept this extract in sync only by luck once
+002250*                essaispace.cob started reading those same three
+002260*                values from CTLSPACE.dat (req024) instead - a
+002270*                CTLSPACE.dat edit would change essaispace.cob's
+002280*                actual behaviour while leaving this extract
+002290*                exactly where it was. Added the same 1000-READ-
+002300*                CTLSPACE step essaispace.cob uses, so both
+002310*                programs are driven off the one control card.
+002320*----------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT IFACE01 ASSIGN TO "IFACE01"
+002900         ORGANIZATION IS SEQUENTIAL.
+002910     SELECT CTLSPACE ASSIGN TO "CTLSPACE"
+002920         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  IFACE01
+003300     LABEL RECORDS ARE STANDARD.
+003400 01  IFACE01-RECORD.
+003500     05  IF-MADONNEE          PIC X(10).
+003600     05  IF-MADONNEE2         PIC X(10).
+003700     05  IF-MADONNEE3         PIC X(10).
+003800     05  IF-MADONNEE4         PIC X(20).
+003900     05  IF-AC                PIC S9(04).
+003910 FD  CTLSPACE
+003920     LABEL RECORDS ARE STANDARD.
+003930 01  CTLSPACE-RECORD.
+003940     05  CTL-MADONNEEX        PIC X(03).
+003950     05  CTL-MADONNEE3        PIC X(10).
+003960     05  CTL-MADONNEE4        PIC X(20).
+003970     05  FILLER               PIC X(07).
+004000 WORKING-STORAGE SECTION.
+004100*----------------------------------------------------------------
+004200* 77-LEVEL WORK ITEMS : same field set as essaispace.cob, so the
+004300* extract reflects exactly what that program's demonstration
+004400* leaves behind. WS-MADONNEEX/WS-MADONNEE3/WS-MADONNEE4 start out
+004410* blank here and are filled in by 1000-READ-CTLSPACE, the same
+004420* control card essaispace.cob reads.
+004500*----------------------------------------------------------------
+004600 77  WS-MADONNEE              PIC X(10) VALUE SPACE.
+004700 77  WS-MADONNEE2             PIC X(10) VALUE SPACES.
+004800 77  WS-MADONNEEX             PIC X(03).
+004900 77  WS-MADONNEE3             PIC X(10).
+005000 77  WS-MADONNEE4             PIC X(20).
+005200 77  WS-AC                    PIC S9999 COMP.
+005300 PROCEDURE DIVISION.
+005400*----------------------------------------------------------------
+005500* 0000-MAINLINE
+005600*----------------------------------------------------------------
+005700 0000-MAINLINE.
+005800     DISPLAY "BONJOUR ERIC".
+005710     PERFORM 1000-READ-CTLSPACE THRU 1000-READ-CTLSPACE-EXIT.
+005900     MOVE WS-MADONNEE  TO WS-MADONNEE3.
+006000     MOVE "1234567890" TO WS-MADONNEE3.
+006100     MOVE WS-MADONNEE2 TO WS-MADONNEE3.
+006200     MOVE WS-MADONNEE2 TO WS-MADONNEE4.
+006300     MOVE WS-MADONNEEX TO WS-MADONNEE4.
+006400     OPEN OUTPUT IFACE01.
+006500     PERFORM 2000-WRITE-EXTRACT THRU 2000-WRITE-EXTRACT-EXIT.
+006600     CLOSE IFACE01.
+006700     STOP RUN.
+006710*----------------------------------------------------------------
+006720* 1000-READ-CTLSPACE : read the same one-record CTLSPACE control
+006730*                     card essaispace.cob reads, so this extract
+006740*                     cannot drift out of sync with that
+006750*                     program's actual starting values.
+006760*----------------------------------------------------------------
+006770 1000-READ-CTLSPACE.
+006780     OPEN INPUT CTLSPACE.
+006790     READ CTLSPACE.
+006800     MOVE CTL-MADONNEEX TO WS-MADONNEEX.
+006810     MOVE CTL-MADONNEE3 TO WS-MADONNEE3.
+006820     MOVE CTL-MADONNEE4 TO WS-MADONNEE4.
+006830     CLOSE CTLSPACE.
+006840 1000-READ-CTLSPACE-EXIT.
+006850     EXIT.
+006860*----------------------------------------------------------------
+006900* 2000-WRITE-EXTRACT : convert the binary AC field to a DISPLAY
+007000*                     numeric and write the fixed-width extract
+007100*                     record to IFACE01.
+007200*----------------------------------------------------------------
+007300 2000-WRITE-EXTRACT.
+007400     MOVE WS-MADONNEE   TO IF-MADONNEE.
+007500     MOVE WS-MADONNEE2  TO IF-MADONNEE2.
+007600     MOVE WS-MADONNEE3  TO IF-MADONNEE3.
+007700     MOVE WS-MADONNEE4  TO IF-MADONNEE4.
+007800     MOVE WS-AC         TO IF-AC.
+007900     WRITE IFACE01-RECORD.
+008000 2000-WRITE-EXTRACT-EXIT.
+008100     EXIT.
