@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CONSCHK.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. BATCHDRV's driver notes flagged
+001100*                that all five ESSAI1 source members share the
+001200*                same PROGRAM-ID and reuse field names
+001300*                (MADONNEE/MADONNEE2/MADONNEE3/MADONNEE4) with
+001400*                different PICTURE clauses from one member to
+001500*                the next. COBOL has no way to read another
+001600*                program's source at run time, so this report
+001700*                carries a hand-maintained table of what each
+001800*                member actually declares and flags every
+001900*                PROGRAM-ID collision and PICTURE-width conflict
+002000*                found - the same table has to be updated by
+002100*                hand if a member's fields are ever resized.
+002110* 2026-08-09 EL  3000-CHECK-FIELD4 was overwriting WS-FIRST-
+002120*                MEMBER with the literal "MADONNEE4" right
+002130*                before 9100-WRITE-CONFLICT4, which never read
+002140*                it back - removed. 9100-WRITE-CONFLICT4 itself
+002150*                never populated CONSRPT-LINE the way
+002160*                9000-WRITE-CONFLICT does for MADONNEE, leaving
+002170*                a blank gap on the MADONNEE4 conflict line
+002180*                where the first conflicting member belongs -
+002190*                fixed.
+002191* 2026-08-09 EL  That fix landed at the wrong column : the
+002192*                "CONFLIT MADONNEE4 : " literal is 20 bytes
+002193*                (one longer than 9000's 19-byte "CONFLIT
+002194*                MADONNEE : "), so starting WS-FIRST-MEMBER at
+002195*                CONSRPT-LINE (20:16) overwrote its own trailing
+002196*                space and jammed the member name against the
+002197*                colon. Shifted to (21:16), and the member-name
+002198*                MOVE that follows to (37:16), to actually land
+002199*                one past the literal the way 9000 does.
+002200*----------------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CONSRPT ASSIGN TO "CONSRPT"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CONSRPT
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  CONSRPT-LINE             PIC X(60).
+003400 WORKING-STORAGE SECTION.
+003500*----------------------------------------------------------------
+003600* 77-LEVEL WORK ITEMS
+003700*----------------------------------------------------------------
+003800 77  WS-SUB                   PIC 9(02) COMP VALUE ZERO.
+003900 77  WS-FIRST-WIDTH           PIC 9(02) VALUE ZERO.
+004000 77  WS-FIRST-MEMBER          PIC X(16) VALUE SPACES.
+004100*----------------------------------------------------------------
+004200* WS-MEMBER-NAMES : the five ESSAI1 source members, in the order
+004300*                  BATCHDRV runs them.
+004400*----------------------------------------------------------------
+004500 01  WS-MEMBER-NAMES.
+004600     05  FILLER PIC X(16) VALUE "ESSAIINIT".
+004700     05  FILLER PIC X(16) VALUE "ESSAINIVEAU1".
+004800     05  FILLER PIC X(16) VALUE "ESSAINIVEAUGRP".
+004900     05  FILLER PIC X(16) VALUE "ESSAISPACE".
+005000     05  FILLER PIC X(16) VALUE "ESSAIZERO".
+005100 01  WS-MEMBER-TABLE REDEFINES WS-MEMBER-NAMES.
+005200     05  WS-MEMBER-NAME PIC X(16) OCCURS 5 TIMES.
+005300*----------------------------------------------------------------
+005400* MADONNEE, as declared (or not) in each member, in member
+005500* order. DEFINES-SW is "N" where the member carries no MADONNEE
+005600* field at all.
+005700*----------------------------------------------------------------
+005800 01  WS-MADONNEE-DEFINES-SWS.
+005900     05  FILLER PIC X(01) VALUE "Y".
+006000     05  FILLER PIC X(01) VALUE "Y".
+006100     05  FILLER PIC X(01) VALUE "N".
+006200     05  FILLER PIC X(01) VALUE "Y".
+006300     05  FILLER PIC X(01) VALUE "Y".
+006400 01  WS-MADONNEE-DEFINES-TABLE REDEFINES WS-MADONNEE-DEFINES-SWS.
+006500     05  WS-MADONNEE-DEFINES PIC X(01) OCCURS 5 TIMES.
+006600 01  WS-MADONNEE-WIDTHS.
+006700     05  FILLER PIC 9(02) VALUE 10.
+006800     05  FILLER PIC 9(02) VALUE 5.
+006900     05  FILLER PIC 9(02) VALUE 0.
+007000     05  FILLER PIC 9(02) VALUE 10.
+007100     05  FILLER PIC 9(02) VALUE 10.
+007200 01  WS-MADONNEE-WIDTH-TABLE REDEFINES WS-MADONNEE-WIDTHS.
+007300     05  WS-MADONNEE-WIDTH PIC 9(02) OCCURS 5 TIMES.
+007400*----------------------------------------------------------------
+007500* MADONNEE4, as declared (or not) in each member.
+007600*----------------------------------------------------------------
+007700 01  WS-MADONNEE4-DEFINES-SWS.
+007800     05  FILLER PIC X(01) VALUE "Y".
+007900     05  FILLER PIC X(01) VALUE "N".
+008000     05  FILLER PIC X(01) VALUE "N".
+008100     05  FILLER PIC X(01) VALUE "Y".
+008200     05  FILLER PIC X(01) VALUE "N".
+008300 01  WS-MADONNEE4-DEFINES-TABLE
+008400         REDEFINES WS-MADONNEE4-DEFINES-SWS.
+008500     05  WS-MADONNEE4-DEFINES PIC X(01) OCCURS 5 TIMES.
+008600 01  WS-MADONNEE4-WIDTHS.
+008700     05  FILLER PIC 9(02) VALUE 10.
+008800     05  FILLER PIC 9(02) VALUE 0.
+008900     05  FILLER PIC 9(02) VALUE 0.
+009000     05  FILLER PIC 9(02) VALUE 20.
+009100     05  FILLER PIC 9(02) VALUE 0.
+009200 01  WS-MADONNEE4-WIDTH-TABLE REDEFINES WS-MADONNEE4-WIDTHS.
+009300     05  WS-MADONNEE4-WIDTH PIC 9(02) OCCURS 5 TIMES.
+009400 PROCEDURE DIVISION.
+009500*----------------------------------------------------------------
+009600* 0000-MAINLINE
+009700*----------------------------------------------------------------
+009800 0000-MAINLINE.
+009900     DISPLAY "RAPPORT DE COHERENCE ESSAI1".
+010000     OPEN OUTPUT CONSRPT.
+010100     PERFORM 1000-CHECK-PROGRAM-ID
+010200         THRU 1000-CHECK-PROGRAM-ID-EXIT.
+010300     MOVE SPACES TO WS-FIRST-MEMBER.
+010400     MOVE ZERO   TO WS-FIRST-WIDTH.
+010500     PERFORM 2000-CHECK-FIELD
+010600         THRU 2000-CHECK-FIELD-EXIT
+010700         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5.
+010800     MOVE SPACES TO WS-FIRST-MEMBER.
+010900     MOVE ZERO   TO WS-FIRST-WIDTH.
+011000     PERFORM 3000-CHECK-FIELD4
+011100         THRU 3000-CHECK-FIELD4-EXIT
+011200         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5.
+011300     CLOSE CONSRPT.
+011400     STOP RUN.
+011500*----------------------------------------------------------------
+011600* 1000-CHECK-PROGRAM-ID : every member compiles under the same
+011700*                        PROGRAM-ID, so there is nothing to
+011800*                        loop over - report the collision
+011900*                        directly.
+012000*----------------------------------------------------------------
+012100 1000-CHECK-PROGRAM-ID.
+012200     DISPLAY "CONFLIT : PROGRAM-ID ESSAI1 PARTAGE PAR 5 MEMBRES".
+012300     MOVE SPACES TO CONSRPT-LINE.
+012400     MOVE "CONFLIT : PROGRAM-ID ESSAI1 PARTAGE PAR 5 MEMBRES"
+012500         TO CONSRPT-LINE (1:51).
+012600     WRITE CONSRPT-LINE.
+012700 1000-CHECK-PROGRAM-ID-EXIT.
+012800     EXIT.
+012900*----------------------------------------------------------------
+013000* 2000-CHECK-FIELD : MADONNEE - remember the first member that
+013100*                   defines it, then flag every later member
+013200*                   whose width differs.
+013300*----------------------------------------------------------------
+013400 2000-CHECK-FIELD.
+013500     IF WS-MADONNEE-DEFINES (WS-SUB) = "Y"
+013600         IF WS-FIRST-WIDTH = ZERO
+013700             MOVE WS-MEMBER-NAME (WS-SUB)       TO WS-FIRST-MEMBER
+013800             MOVE WS-MADONNEE-WIDTH (WS-SUB)    TO WS-FIRST-WIDTH
+013900         ELSE
+014000             IF WS-MADONNEE-WIDTH (WS-SUB) NOT = WS-FIRST-WIDTH
+014100                 PERFORM 9000-WRITE-CONFLICT
+014200                     THRU 9000-WRITE-CONFLICT-EXIT
+014300             END-IF
+014400         END-IF
+014500     END-IF.
+014600 2000-CHECK-FIELD-EXIT.
+014700     EXIT.
+014800*----------------------------------------------------------------
+014900* 3000-CHECK-FIELD4 : same comparison for MADONNEE4.
+015000*----------------------------------------------------------------
+015100 3000-CHECK-FIELD4.
+015200     IF WS-MADONNEE4-DEFINES (WS-SUB) = "Y"
+015300         IF WS-FIRST-WIDTH = ZERO
+015400             MOVE WS-MEMBER-NAME (WS-SUB)       TO WS-FIRST-MEMBER
+015500             MOVE WS-MADONNEE4-WIDTH (WS-SUB)   TO WS-FIRST-WIDTH
+015600         ELSE
+015700             IF WS-MADONNEE4-WIDTH (WS-SUB) NOT = WS-FIRST-WIDTH
+015900                 PERFORM 9100-WRITE-CONFLICT4
+016000                     THRU 9100-WRITE-CONFLICT4-EXIT
+016100             END-IF
+016200         END-IF
+016300     END-IF.
+016400 3000-CHECK-FIELD4-EXIT.
+016500     EXIT.
+016600*----------------------------------------------------------------
+016700* 9000-WRITE-CONFLICT / 9100-WRITE-CONFLICT4 : one conflict line
+016800*                      per field-width mismatch found.
+016900*----------------------------------------------------------------
+017000 9000-WRITE-CONFLICT.
+017100     DISPLAY "CONFLIT : MADONNEE X(" WS-FIRST-WIDTH ") DANS "
+017200         WS-FIRST-MEMBER " VS X(" WS-MADONNEE-WIDTH (WS-SUB)
+017300         ") DANS " WS-MEMBER-NAME (WS-SUB).
+017400     MOVE SPACES TO CONSRPT-LINE.
+017500     MOVE "CONFLIT MADONNEE : " TO CONSRPT-LINE (1:19).
+017600     MOVE WS-FIRST-MEMBER       TO CONSRPT-LINE (20:16).
+017700     MOVE WS-MEMBER-NAME (WS-SUB) TO CONSRPT-LINE (36:16).
+017800     WRITE CONSRPT-LINE.
+017900 9000-WRITE-CONFLICT-EXIT.
+018000     EXIT.
+018100 9100-WRITE-CONFLICT4.
+018200     DISPLAY "CONFLIT : MADONNEE4 X(" WS-FIRST-WIDTH ") VS X("
+018300         WS-MADONNEE4-WIDTH (WS-SUB) ") DANS "
+018400         WS-MEMBER-NAME (WS-SUB).
+018500     MOVE SPACES TO CONSRPT-LINE.
+018600     MOVE "CONFLIT MADONNEE4 : " TO CONSRPT-LINE (1:20).
+018650     MOVE WS-FIRST-MEMBER         TO CONSRPT-LINE (21:16).
+018700     MOVE WS-MEMBER-NAME (WS-SUB) TO CONSRPT-LINE (37:16).
+018800     WRITE CONSRPT-LINE.
+018900 9100-WRITE-CONFLICT4-EXIT.
+019000     EXIT.
