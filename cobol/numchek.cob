@@ -0,0 +1,144 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NUMCHEK.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. essaiinit.cob's
+001100*                MOVE MADONNEE7 TO MADONNEE6 works only because
+001200*                MADONNEE7 is always loaded from a numeric
+001300*                literal. A 9(6) field read off an incoming file
+001400*                is just six bytes - nothing stops a blank or
+001500*                garbled transaction from landing in it, and a
+001600*                numeric-to-numeric MOVE out of a field that
+001700*                turns out not to be numeric is a data
+001800*                exception waiting to abend the step. This
+001900*                utility reads the same 9(6)-to-S9(4)V99 move
+002000*                off a transaction file, checking the source
+002100*                field NUMERIC before the MOVE ever runs ;
+002200*                anything that fails the check is logged to
+002300*                RJTNUM instead of being moved at all.
+002400*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT TRNNUM ASSIGN TO "TRNNUM"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-TRNNUM-STATUS.
+003200     SELECT RPTNUM ASSIGN TO "RPTNUM"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT RJTNUM ASSIGN TO "RJTNUM"
+003500         ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  TRNNUM
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  TRNNUM-RECORD.
+004100     05  TRN-CASE-ID              PIC X(04).
+004200     05  TRN-MADONNEE7-RAW        PIC X(06).
+004300     05  FILLER                   PIC X(10).
+004400 01  TRN-MADONNEE7-NUM REDEFINES TRNNUM-RECORD.
+004500     05  FILLER                   PIC X(04).
+004600     05  TRN-MADONNEE7             PIC 9(06).
+004700     05  FILLER                   PIC X(10).
+004800 FD  RPTNUM
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  RPTNUM-LINE                  PIC X(60).
+005100 FD  RJTNUM
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  RJTNUM-RECORD.
+005400     05  RJT-CASE-ID              PIC X(04).
+005500     05  RJT-RAW-VALUE            PIC X(06).
+005600     05  FILLER                   PIC X(10).
+005700 WORKING-STORAGE SECTION.
+005800*----------------------------------------------------------------
+005900* 77-LEVEL WORK ITEMS
+006000*----------------------------------------------------------------
+006100 77  WS-TRNNUM-STATUS             PIC X(02) VALUE SPACES.
+006200 77  WS-CASES-READ                PIC 9(05) COMP VALUE ZERO.
+006300 77  WS-CASES-VALID               PIC 9(05) COMP VALUE ZERO.
+006400 77  WS-CASES-REJECTED            PIC 9(05) COMP VALUE ZERO.
+006500*----------------------------------------------------------------
+006600* Targets mirroring essaiinit.cob's MADONNEE7/MADONNEE6 move.
+006700*----------------------------------------------------------------
+006800 77  WS-MADONNEE7                 PIC 9(06).
+006900 77  WS-MADONNEE6                 PIC S9(04)V99.
+007000 77  WS-MADONNEE6-EDIT            PIC -9999.99.
+007100 01  WS-TRAILER-LINE.
+007200     05  FILLER PIC X(20) VALUE "LUS/VALID/REJET : ".
+007300     05  TRL-READ                 PIC ZZZZ9.
+007400     05  FILLER PIC X(01) VALUE SPACE.
+007500     05  TRL-VALID                PIC ZZZZ9.
+007600     05  FILLER PIC X(01) VALUE SPACE.
+007700     05  TRL-REJECTED             PIC ZZZZ9.
+007800     05  FILLER PIC X(28) VALUE SPACES.
+007900 PROCEDURE DIVISION.
+008000*----------------------------------------------------------------
+008100* 0000-MAINLINE
+008200*----------------------------------------------------------------
+008300 0000-MAINLINE.
+008400     DISPLAY "CONTROLE NUMERIC AVANT MOVE MADONNEE7/MADONNEE6".
+008500     OPEN INPUT TRNNUM.
+008600     OPEN OUTPUT RPTNUM.
+008700     OPEN OUTPUT RJTNUM.
+008800     PERFORM 1000-READ-CASE THRU 1000-READ-CASE-EXIT
+008900         UNTIL WS-TRNNUM-STATUS = "10".
+009000     PERFORM 9000-WRITE-TRAILER THRU 9000-WRITE-TRAILER-EXIT.
+009100     CLOSE TRNNUM.
+009200     CLOSE RPTNUM.
+009300     CLOSE RJTNUM.
+009400     STOP RUN.
+009500*----------------------------------------------------------------
+009600* 1000-READ-CASE : read one transaction and, on EOF, stop the
+009700*                 driving PERFORM ; otherwise validate it.
+009800*----------------------------------------------------------------
+009900 1000-READ-CASE.
+010000     READ TRNNUM
+010100         AT END
+010200             MOVE "10" TO WS-TRNNUM-STATUS
+010300         NOT AT END
+010400             ADD 1 TO WS-CASES-READ
+010500             PERFORM 2000-VALIDATE-AND-MOVE
+010600                 THRU 2000-VALIDATE-AND-MOVE-EXIT
+010700     END-READ.
+010800 1000-READ-CASE-EXIT.
+010900     EXIT.
+011000*----------------------------------------------------------------
+011100* 2000-VALIDATE-AND-MOVE : check TRN-MADONNEE7 NUMERIC before
+011200*                         moving it onward ; non-numeric data is
+011300*                         logged to RJTNUM and never moved.
+011400*----------------------------------------------------------------
+011500 2000-VALIDATE-AND-MOVE.
+011600     IF TRN-MADONNEE7 NUMERIC
+011700         MOVE TRN-MADONNEE7    TO WS-MADONNEE7
+011800         MOVE WS-MADONNEE7     TO WS-MADONNEE6
+011900         MOVE WS-MADONNEE6     TO WS-MADONNEE6-EDIT
+012000         DISPLAY TRN-CASE-ID " " WS-MADONNEE6-EDIT " ACCEPTE"
+012100         MOVE SPACES TO RPTNUM-LINE
+012200         MOVE TRN-CASE-ID      TO RPTNUM-LINE (1:4)
+012300         MOVE WS-MADONNEE6-EDIT TO RPTNUM-LINE (6:8)
+012400         WRITE RPTNUM-LINE
+012500         ADD 1 TO WS-CASES-VALID
+012600     ELSE
+012700         DISPLAY TRN-CASE-ID " " TRN-MADONNEE7-RAW " REJETE"
+012800         MOVE TRN-CASE-ID      TO RJT-CASE-ID
+012900         MOVE TRN-MADONNEE7-RAW TO RJT-RAW-VALUE
+013000         WRITE RJTNUM-RECORD
+013100         ADD 1 TO WS-CASES-REJECTED
+013200     END-IF.
+013300 2000-VALIDATE-AND-MOVE-EXIT.
+013400     EXIT.
+013500*----------------------------------------------------------------
+013600* 9000-WRITE-TRAILER : read/valid/rejected counts.
+013700*----------------------------------------------------------------
+013800 9000-WRITE-TRAILER.
+013900     MOVE WS-CASES-READ     TO TRL-READ.
+014000     MOVE WS-CASES-VALID    TO TRL-VALID.
+014100     MOVE WS-CASES-REJECTED TO TRL-REJECTED.
+014200     WRITE RPTNUM-LINE FROM WS-TRAILER-LINE.
+014300 9000-WRITE-TRAILER-EXIT.
+014400     EXIT.
