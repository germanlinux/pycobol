@@ -1,22 +1,95 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ESSAI1.
-      * Ce programme teste le comportement des mots cles 
-      * SpaCE et SPACES : mÃªme comportement 
+      * Ce programme teste le comportement des mots cles
+      * SpaCE et SPACES : mÃªme comportement
       * L'instruction LENGTH OF donne la longueur d une zone
       *
       *
       *
+      * Historique :
+      * - ajout d'une garde de troncature : le MOVE alphanumerique de
+      *   MADONNEE4 (20 car.) vers MADONNEE3 (10 car.) perdait la
+      *   moitie de la valeur sans laisser de trace - exactement le
+      *   defaut qui, sur les vraies zones nom-client, fait disparaitre
+      *   des caracteres sans que personne ne le sache. Desormais ce
+      *   MOVE passe par 2000-GUARDED-MOVE-4-TO-3, qui journalise la
+      *   valeur complete et la valeur tronquee dans RJTSPACE avant de
+      *   faire le MOVE des que la partie perdue n'est pas vide.
+      * - ajout d'une alerte de taille : ce programme affichait deja
+      *   LENGTH OF MADONNEE et LENGTH OF AC en fin de demo, mais sans
+      *   rien comparer. 9000-CHECK-FIELD-LENGTHS verifie maintenant,
+      *   au tout debut du run, que LENGTH OF de chaque zone du
+      *   programme vaut toujours ce que sa PICTURE declare depuis
+      *   l'origine ; un ecart (ex. PICTURE modifiee sans repercuter
+      *   les zones qui en dependent) abend le job au lieu de laisser
+      *   tourner un calcul de longueur fausse.
+      * - MADONNEEX/MADONNEE3/MADONNEE4 etaient initialisees par des
+      *   VALUE en dur ("ABC" / "1234567890" / 20 chiffres) ; elles
+      *   sont maintenant lues depuis une carte parametre (CTLSPACE).
+      *   MADONNEE/MADONNEE2 restent SPACE/SPACES : ce sont ces
+      *   figuratives-la, pas une donnee metier, que le programme
+      *   existe pour tester.
+      * - le MOVE MADONNEEX TO MADONNEE4 est le cadrage a gauche dont
+      *   PADTRIM a ete tire ; il passe desormais par un CALL a
+      *   PADTRIM au lieu du MOVE direct, pour que ce subprogramme
+      *   soit reellement utilise quelque part.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RJTSPACE ASSIGN TO "RJTSPACE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTLSPACE ASSIGN TO "CTLSPACE"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RJTSPACE
+           LABEL RECORDS ARE STANDARD.
+       01  RJTSPACE-RECORD.
+           05  RJT-FIELD-NAME          PIC X(10).
+           05  RJT-TRUNCATED-VALUE     PIC X(10).
+           05  RJT-ORIGINAL-VALUE      PIC X(20).
+       FD  CTLSPACE
+           LABEL RECORDS ARE STANDARD.
+       01  CTLSPACE-RECORD.
+           05  CTL-MADONNEEX           PIC X(03).
+           05  CTL-MADONNEE3           PIC X(10).
+           05  CTL-MADONNEE4           PIC X(20).
+           05  FILLER                  PIC X(07).
        WORKING-STORAGE SECTION.
          77 MADONNEE PIC X(10) VALUE SPACE.
          77 MADONNEE2 PIC X(10) VALUE SPACES.
-         77 MADONNEEX PIC X(3) VALUE "ABC".
-         77 MADONNEE3 PIC X(10) VALUE "1234567890".
-         77 MADONNEE4 PIC X(20) VALUE "12345678901234567890".
+         77 MADONNEEX PIC X(3).
+         77 MADONNEE3 PIC X(10).
+         77 MADONNEE4 PIC X(20).
          77 AC PIC S9999 COMP.
+         77 WS-LOST-PORTION PIC X(10) VALUE SPACES.
+         77 WS-MISMATCH-SW PIC X(01) VALUE "N".
+             88 WS-LENGTH-MISMATCH VALUE "Y".
+      * Longueurs attendues, une par zone, telles que leurs PICTURE
+      * les declarent depuis l'origine du programme.
+         77 WS-EXPECT-MADONNEE  PIC 9(02) COMP VALUE 10.
+         77 WS-EXPECT-MADONNEE2 PIC 9(02) COMP VALUE 10.
+         77 WS-EXPECT-MADONNEEX PIC 9(02) COMP VALUE 3.
+         77 WS-EXPECT-MADONNEE3 PIC 9(02) COMP VALUE 10.
+         77 WS-EXPECT-MADONNEE4 PIC 9(02) COMP VALUE 20.
+         77 WS-EXPECT-AC        PIC 9(02) COMP VALUE 2.
+      * Parametres du CALL "PADTRIM" pour le cadrage MADONNEEX (3
+      * car.) dans MADONNEE4 (20 car.).
+         77 WS-PADTRIM-REQUEST  PIC X(01) VALUE "L".
+         77 WS-PADTRIM-SOURCE   PIC X(20) VALUE SPACES.
+       01  WS-PADTRIM-LENGTHS.
+           05  WS-PADTRIM-SRC-LEN PIC 9(04) COMP VALUE 3.
+           05  WS-PADTRIM-TGT-LEN PIC 9(04) COMP VALUE 20.
        PROCEDURE DIVISION.
             DISPLAY "BONJOUR ERIC".
+            PERFORM 1000-READ-CTLSPACE THRU 1000-READ-CTLSPACE-EXIT.
+            PERFORM 9000-CHECK-FIELD-LENGTHS
+                THRU 9000-CHECK-FIELD-LENGTHS-EXIT.
+            OPEN OUTPUT RJTSPACE.
+            PERFORM 2000-GUARDED-MOVE-4-TO-3
+                THRU 2000-GUARDED-MOVE-4-TO-3-EXIT.
+            CLOSE RJTSPACE.
+            display  MADONNEE3.
             move MADONNEE to MADONNEE3.
             display  MADONNEE3.
             move "1234567890" to MADONNEE3.
@@ -24,15 +97,98 @@
             display  MADONNEE3.
             move MADONNEE2 to MADONNEE4.
             display  MADONNEE4.
-            move MADONNEEX to MADONNEE4.
+            MOVE SPACES          TO WS-PADTRIM-SOURCE.
+            MOVE MADONNEEX       TO WS-PADTRIM-SOURCE (1:3).
+            CALL "PADTRIM" USING WS-PADTRIM-REQUEST
+                                 WS-PADTRIM-SOURCE
+                                 MADONNEE4
+                                 WS-PADTRIM-LENGTHS.
             display  MADONNEE4 MADONNEE4.
             display length of MADONNEE " X " length of AC.
             STOP RUN.
+      * Sortie attendue (avec le CTLSPACE.dat livre - MADONNEEX="ABC",
+      * MADONNEE3="1234567890", MADONNEE4="12345678901234567890") :
       * BONJOUR ERIC
-      *    
-      *   
-      *              
-      *ABC                 ABC                 
+      * 1234567890
+      *
+      *
+      *
+      *ABC                 ABC
       *10 X 2
-      
+      * Cette sortie change avec le contenu de CTLSPACE.dat - elle
+      * n'est plus fixee en dur dans ce programme depuis req024.
+
+      *----------------------------------------------------------------
+      * 1000-READ-CTLSPACE : read the one-record parameter card that
+      *                      supplies MADONNEEX/MADONNEE3/MADONNEE4's
+      *                      starting values.
+      *----------------------------------------------------------------
+       1000-READ-CTLSPACE.
+            OPEN INPUT CTLSPACE.
+            READ CTLSPACE.
+            MOVE CTL-MADONNEEX TO MADONNEEX.
+            MOVE CTL-MADONNEE3 TO MADONNEE3.
+            MOVE CTL-MADONNEE4 TO MADONNEE4.
+            CLOSE CTLSPACE.
+       1000-READ-CTLSPACE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-GUARDED-MOVE-4-TO-3 : MOVE MADONNEE4 (20 car.) vers
+      *                            MADONNEE3 (10 car.) ; si les 10
+      *                            derniers caracteres perdus ne sont
+      *                            pas des espaces, la valeur complete
+      *                            et la valeur tronquee sont d'abord
+      *                            journalisees dans RJTSPACE.
+      *----------------------------------------------------------------
+       2000-GUARDED-MOVE-4-TO-3.
+            MOVE MADONNEE4 (11:10) TO WS-LOST-PORTION.
+            MOVE MADONNEE4 TO MADONNEE3.
+            IF WS-LOST-PORTION NOT = SPACES
+                MOVE "MADONNEE3" TO RJT-FIELD-NAME
+                MOVE MADONNEE3   TO RJT-TRUNCATED-VALUE
+                MOVE MADONNEE4   TO RJT-ORIGINAL-VALUE
+                WRITE RJTSPACE-RECORD
+            END-IF.
+       2000-GUARDED-MOVE-4-TO-3-EXIT.
+            EXIT.
 
+      *----------------------------------------------------------------
+      * 9000-CHECK-FIELD-LENGTHS : compare LENGTH OF each zone against
+      *                            the size its PICTURE has always
+      *                            declared. Any mismatch is logged
+      *                            and abends the job once every zone
+      *                            has been checked.
+      *----------------------------------------------------------------
+       9000-CHECK-FIELD-LENGTHS.
+            IF LENGTH OF MADONNEE NOT = WS-EXPECT-MADONNEE
+                DISPLAY "ALERTE TAILLE : MADONNEE"
+                SET WS-LENGTH-MISMATCH TO TRUE
+            END-IF.
+            IF LENGTH OF MADONNEE2 NOT = WS-EXPECT-MADONNEE2
+                DISPLAY "ALERTE TAILLE : MADONNEE2"
+                SET WS-LENGTH-MISMATCH TO TRUE
+            END-IF.
+            IF LENGTH OF MADONNEEX NOT = WS-EXPECT-MADONNEEX
+                DISPLAY "ALERTE TAILLE : MADONNEEX"
+                SET WS-LENGTH-MISMATCH TO TRUE
+            END-IF.
+            IF LENGTH OF MADONNEE3 NOT = WS-EXPECT-MADONNEE3
+                DISPLAY "ALERTE TAILLE : MADONNEE3"
+                SET WS-LENGTH-MISMATCH TO TRUE
+            END-IF.
+            IF LENGTH OF MADONNEE4 NOT = WS-EXPECT-MADONNEE4
+                DISPLAY "ALERTE TAILLE : MADONNEE4"
+                SET WS-LENGTH-MISMATCH TO TRUE
+            END-IF.
+            IF LENGTH OF AC NOT = WS-EXPECT-AC
+                DISPLAY "ALERTE TAILLE : AC"
+                SET WS-LENGTH-MISMATCH TO TRUE
+            END-IF.
+            IF WS-LENGTH-MISMATCH
+                DISPLAY "ABEND : ECART DE TAILLE DETECTE"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+       9000-CHECK-FIELD-LENGTHS-EXIT.
+            EXIT.
