@@ -1,28 +1,108 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ESSAI1.
       * Ce programme teste le comportement
       * du mot cle ZERO ou ZEROS
-      * Pas de difference 
+      * Pas de difference
+      *
+      * Historique :
+      * - d'origine : la zone nivsup (NEE2/MADONNEE3/MADONNEE4) etait
+      *   redefinie en dur dans ce seul programme.
+      * - promu vers CUSTREC.cpy : nivsup est devenu le groupe
+      *   CUST-RECORD (CUST-NUMBER/CUST-NAME-GROUP/CUST-NAME) du
+      *   copybook client partage, pour que ce test et les programmes
+      *   de production utilisent la meme definition de zone.
+      * - ajout d'une piste d'audit : comme ce programme sert de
+      *   modele pour nos futures moves d'overlay en production, chaque
+      *   MOVE de la demonstration passe desormais par 9000-LOG-AUDIT
+      *   qui ecrit la paire avant/apres (nom de zone, ancienne valeur,
+      *   nouvelle valeur) dans AUDLOG, pour qu'on ait une trace toute
+      *   prete a montrer en revue de code.
+      * - MADONNEE etait initialisee par VALUE "ABCDE" ; elle est
+      *   desormais lue depuis une carte parametre (CTLNIV1) au debut
+      *   du run, comme CTLINIT le fait deja pour essaiinit.cob.
+      * - AUD-OLD-VALUE/AUD-NEW-VALUE et WS-AUDIT-OLD-VALUE/WS-AUDIT-
+      *   NEW-VALUE etaient restees PIC X(20), la taille de l'ancien
+      *   nivsup a 20 car. ; CUST-RECORD fait desormais 28 car. depuis
+      *   que CUST-LAST-ACTIVITY-DATE a ete ajoute a CUSTREC.cpy, donc
+      *   MOVE CUST-RECORD TO WS-AUDIT-OLD-VALUE/NEW-VALUE tronquait
+      *   les 8 derniers octets a chaque ecriture - exactement ce que
+      *   cette piste d'audit existe pour detecter. Elargies a
+      *   PIC X(28).
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
+       SPECIAL-NAMES.
        decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDLOG ASSIGN TO "AUDLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTLNIV1 ASSIGN TO "CTLNIV1"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDLOG
+           LABEL RECORDS ARE STANDARD.
+       01  AUDLOG-RECORD.
+           05  AUD-FIELD-NAME      PIC X(16).
+           05  AUD-OLD-VALUE       PIC X(28).
+           05  AUD-NEW-VALUE       PIC X(28).
+       FD  CTLNIV1
+           LABEL RECORDS ARE STANDARD.
+       01  CTLNIV1-RECORD.
+           05  CTL-MADONNEE        PIC X(05).
+           05  FILLER              PIC X(15).
        WORKING-STORAGE SECTION.
-       01 nivsup.
-          05 NEE2 PIC X(10) VALUE "4".
-          05 MADONNEE3 .
-             06  MADONNEE4 PIC X(10) value "ABCDEFGHIJ".
-       77  MADONNEE PIC XXXXX value "ABCDE".
+       COPY CUSTREC.
+       77  MADONNEE PIC XXXXX.
+       77  WS-AUDIT-FIELD-NAME     PIC X(16) VALUE SPACES.
+       77  WS-AUDIT-OLD-VALUE      PIC X(28) VALUE SPACES.
+       77  WS-AUDIT-NEW-VALUE      PIC X(28) VALUE SPACES.
 
        PROCEDURE DIVISION.
-            display  nivsup.
-            move 12345678 to nivsup.
+            OPEN INPUT CTLNIV1.
+            READ CTLNIV1.
+            MOVE CTL-MADONNEE TO MADONNEE.
+            CLOSE CTLNIV1.
+            OPEN OUTPUT AUDLOG.
+            MOVE "CUST-NUMBER"    TO WS-AUDIT-FIELD-NAME.
+            MOVE CUST-NUMBER      TO WS-AUDIT-OLD-VALUE.
+            MOVE "4"              TO CUST-NUMBER.
+            MOVE CUST-NUMBER      TO WS-AUDIT-NEW-VALUE.
+            PERFORM 9000-LOG-AUDIT THRU 9000-LOG-AUDIT-EXIT.
+            MOVE "CUST-NAME"      TO WS-AUDIT-FIELD-NAME.
+            MOVE CUST-NAME        TO WS-AUDIT-OLD-VALUE.
+            MOVE "ABCDEFGHIJ"     TO CUST-NAME.
+            MOVE CUST-NAME        TO WS-AUDIT-NEW-VALUE.
+            PERFORM 9000-LOG-AUDIT THRU 9000-LOG-AUDIT-EXIT.
+            display  CUST-RECORD.
+            MOVE "CUST-RECORD"    TO WS-AUDIT-FIELD-NAME.
+            MOVE CUST-RECORD      TO WS-AUDIT-OLD-VALUE.
+            move 12345678 to CUST-RECORD.
+            MOVE CUST-RECORD      TO WS-AUDIT-NEW-VALUE.
+            PERFORM 9000-LOG-AUDIT THRU 9000-LOG-AUDIT-EXIT.
             DISPLAY "BONJOUR ERIC".
-            display  nivsup "suite".
+            display  CUST-RECORD "suite".
             display MADONNEE.
+            MOVE "MADONNEE"       TO WS-AUDIT-FIELD-NAME.
+            MOVE MADONNEE         TO WS-AUDIT-OLD-VALUE.
             MOVE "ER" to MADONNEE.
+            MOVE MADONNEE         TO WS-AUDIT-NEW-VALUE.
+            PERFORM 9000-LOG-AUDIT THRU 9000-LOG-AUDIT-EXIT.
             display MADONNEE"suite".
-            
+            CLOSE AUDLOG.
+
        STOP RUN.
- 
+
+      *----------------------------------------------------------------
+      * 9000-LOG-AUDIT : write the before/after pair set up by the
+      *                  caller in WS-AUDIT-FIELD-NAME/OLD-VALUE/
+      *                  NEW-VALUE to AUDLOG.
+      *----------------------------------------------------------------
+       9000-LOG-AUDIT.
+            MOVE WS-AUDIT-FIELD-NAME TO AUD-FIELD-NAME.
+            MOVE WS-AUDIT-OLD-VALUE  TO AUD-OLD-VALUE.
+            MOVE WS-AUDIT-NEW-VALUE  TO AUD-NEW-VALUE.
+            WRITE AUDLOG-RECORD.
+       9000-LOG-AUDIT-EXIT.
+            EXIT.
+
