@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PERFGRP.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. essainiveaugrp.cob's truncation
+001100*                guard only ever fires on a handful of records a
+001200*                run, so nobody has ever had to care whether the
+001300*                alphanumeric-overlay group MOVE it is guarding
+001400*                costs more than an ordinary numeric-to-numeric
+001500*                MOVE would. This harness repeats both kinds of
+001600*                MOVE across a 1000-row in-memory table, 1000
+001700*                times over (one million MOVEs each), timing
+001800*                each pass with ACCEPT FROM TIME, and reports
+001900*                the elapsed hundredths of a second side by
+002000*                side.
+002010* 2026-08-09 EL  Elapsed time was a straight subtraction of two
+002020*                HHMMSSHH stamps, which is only correct when MM
+002030*                and SS never wrap - but MM and SS roll over at
+002040*                60, not 100, so any pass crossing a minute or
+002050*                hour boundary (e.g. 09:59:59.80 to 10:00:00.50,
+002060*                a true 0.70 seconds) produced a bogus elapsed
+002070*                value, not just on a midnight-straddling run.
+002080*                A million-MOVE pass easily straddles a minute
+002090*                tick on any given run. Both timestamps are now
+002100*                decomposed into hours/minutes/seconds/hundredths
+002110*                and converted to true elapsed hundredths of a
+002120*                second ((HH*360000)+(MM*6000)+(SS*100)+HH) before
+002130*                subtracting, so only a pass straddling midnight
+002140*                itself (still unhandled) can throw the figure
+002150*                off.
+002400*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT PRTPERF ASSIGN TO "PRTPERF"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  PRTPERF
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  PRTPERF-LINE            PIC X(60).
+003600 WORKING-STORAGE SECTION.
+003700*----------------------------------------------------------------
+003800* 77-LEVEL WORK ITEMS
+003900*----------------------------------------------------------------
+004000 77  WS-IX                   PIC 9(04) COMP VALUE ZERO.
+004100 77  WS-REP                  PIC 9(04) COMP VALUE ZERO.
+004200 77  WS-OVERLAY-SOURCE       PIC 9(10) VALUE 1234.
+004300 77  WS-NUMERIC-SOURCE       PIC 9(06) VALUE 1234.
+004310*----------------------------------------------------------------
+004320* WS-TIME-START/WS-TIME-END : ACCEPT FROM TIME returns HHMMSSHH
+004330*                            as one 8-digit number, but HH and
+004340*                            MM wrap at 60, not 100 - a raw
+004350*                            subtraction of two such stamps is
+004360*                            only valid within the same minute.
+004370*                            The HH/MM/SS/HS breakdown below
+004380*                            lets 9000-ELAPSED-HUNDREDTHS convert
+004390*                            each stamp to true elapsed
+004400*                            hundredths of a second before any
+004410*                            subtraction happens.
+004420*----------------------------------------------------------------
+004430 01  WS-TIME-START.
+004440     05  WS-TS-HH            PIC 9(02).
+004450     05  WS-TS-MM            PIC 9(02).
+004460     05  WS-TS-SS            PIC 9(02).
+004470     05  WS-TS-HS            PIC 9(02).
+004480 01  WS-TIME-END.
+004490     05  WS-TE-HH            PIC 9(02).
+004500     05  WS-TE-MM            PIC 9(02).
+004510     05  WS-TE-SS            PIC 9(02).
+004520     05  WS-TE-HS            PIC 9(02).
+004530 77  WS-START-HUNDREDTHS     PIC 9(08) COMP VALUE ZERO.
+004540 77  WS-END-HUNDREDTHS       PIC 9(08) COMP VALUE ZERO.
+004600 77  WS-OVERLAY-ELAPSED      PIC S9(08) COMP VALUE ZERO.
+004700 77  WS-NUMERIC-ELAPSED      PIC S9(08) COMP VALUE ZERO.
+004800*----------------------------------------------------------------
+004900* WS-OVERLAY-TABLE : mirrors nivsup - a 6-byte group made up of
+005000*                   two 3-digit elementary fields. Moving a
+005100*                   numeric source into the group is treated as
+005200*                   an alphanumeric MOVE (left-justified,
+005300*                   space-filled), exactly as in
+005400*                   essainiveaugrp.cob.
+005500*----------------------------------------------------------------
+005600 01  WS-OVERLAY-TABLE.
+005700     05  WS-OVERLAY-ENTRY OCCURS 1000 TIMES.
+005800         10  WS-OV-NEE2      PIC 999.
+005900         10  WS-OV-MADONNEE3 PIC 999.
+006000*----------------------------------------------------------------
+006100* WS-NUMERIC-TABLE : the same shape, but the receiver is a
+006200*                   single elementary numeric field, so the
+006300*                   MOVE is an ordinary numeric MOVE (right-
+006400*                   justified, zero-filled).
+006500*----------------------------------------------------------------
+006600 01  WS-NUMERIC-TABLE.
+006700     05  WS-NUM-ENTRY PIC 9(06) OCCURS 1000 TIMES.
+006800 01  PRTPERF-DETAIL.
+006900     05  PRT-DESCR            PIC X(30).
+007000     05  FILLER               PIC X(02) VALUE SPACES.
+007100     05  PRT-ELAPSED          PIC -(7)9.
+007200     05  FILLER               PIC X(21) VALUE SPACES.
+007300 PROCEDURE DIVISION.
+007400*----------------------------------------------------------------
+007500* 0000-MAINLINE
+007600*----------------------------------------------------------------
+007700 0000-MAINLINE.
+007800     DISPLAY "COMPARATIF PERFORMANCE - MOVE DE GROUPE".
+007900     OPEN OUTPUT PRTPERF.
+008000     ACCEPT WS-TIME-START FROM TIME.
+008100     PERFORM 2000-RUN-OVERLAY-PASS
+008200         THRU 2000-RUN-OVERLAY-PASS-EXIT
+008300         VARYING WS-REP FROM 1 BY 1 UNTIL WS-REP > 1000.
+008400     ACCEPT WS-TIME-END FROM TIME.
+008410     PERFORM 1000-ELAPSED-HUNDREDTHS
+008420         THRU 1000-ELAPSED-HUNDREDTHS-EXIT.
+008430     MOVE WS-END-HUNDREDTHS TO WS-OVERLAY-ELAPSED.
+008440     SUBTRACT WS-START-HUNDREDTHS FROM WS-OVERLAY-ELAPSED.
+008600     ACCEPT WS-TIME-START FROM TIME.
+008700     PERFORM 3000-RUN-NUMERIC-PASS
+008800         THRU 3000-RUN-NUMERIC-PASS-EXIT
+008900         VARYING WS-REP FROM 1 BY 1 UNTIL WS-REP > 1000.
+009000     ACCEPT WS-TIME-END FROM TIME.
+009010     PERFORM 1000-ELAPSED-HUNDREDTHS
+009020         THRU 1000-ELAPSED-HUNDREDTHS-EXIT.
+009030     MOVE WS-END-HUNDREDTHS TO WS-NUMERIC-ELAPSED.
+009040     SUBTRACT WS-START-HUNDREDTHS FROM WS-NUMERIC-ELAPSED.
+009200     PERFORM 9000-WRITE-RESULT THRU 9000-WRITE-RESULT-EXIT.
+009300     CLOSE PRTPERF.
+009400     STOP RUN.
+009410*----------------------------------------------------------------
+009420* 1000-ELAPSED-HUNDREDTHS : convert WS-TIME-START/WS-TIME-END,
+009430*                          each already broken into HH/MM/SS/HS
+009440*                          by ACCEPT FROM TIME, into true elapsed
+009450*                          hundredths of a second
+009460*                          ((HH*360000)+(MM*6000)+(SS*100)+HS),
+009470*                          so the minute/hour rollover in a raw
+009480*                          HHMMSSHH subtraction never happens.
+009490*----------------------------------------------------------------
+009500 1000-ELAPSED-HUNDREDTHS.
+009510     COMPUTE WS-START-HUNDREDTHS =
+009520         (WS-TS-HH * 360000) + (WS-TS-MM * 6000)
+009530             + (WS-TS-SS * 100) + WS-TS-HS.
+009540     COMPUTE WS-END-HUNDREDTHS =
+009550         (WS-TE-HH * 360000) + (WS-TE-MM * 6000)
+009560             + (WS-TE-SS * 100) + WS-TE-HS.
+009570 1000-ELAPSED-HUNDREDTHS-EXIT.
+009580     EXIT.
+009590*----------------------------------------------------------------
+009600* 2000-RUN-OVERLAY-PASS : one full scan of the 1000-row overlay
+009700*                        table - called 1000 times from the
+009800*                        mainline for a million MOVEs total.
+009900*----------------------------------------------------------------
+010000 2000-RUN-OVERLAY-PASS.
+010100     PERFORM 2100-OVERLAY-ONE-ROW
+010200         THRU 2100-OVERLAY-ONE-ROW-EXIT
+010300         VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 1000.
+010400 2000-RUN-OVERLAY-PASS-EXIT.
+010500     EXIT.
+010600 2100-OVERLAY-ONE-ROW.
+010700     MOVE WS-OVERLAY-SOURCE TO WS-OVERLAY-ENTRY (WS-IX).
+010800 2100-OVERLAY-ONE-ROW-EXIT.
+010900     EXIT.
+011000*----------------------------------------------------------------
+011100* 3000-RUN-NUMERIC-PASS : one full scan of the 1000-row numeric
+011200*                        table - called 1000 times from the
+011300*                        mainline for a million MOVEs total.
+011400*----------------------------------------------------------------
+011500 3000-RUN-NUMERIC-PASS.
+011600     PERFORM 3100-NUMERIC-ONE-ROW
+011700         THRU 3100-NUMERIC-ONE-ROW-EXIT
+011800         VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 1000.
+011900 3000-RUN-NUMERIC-PASS-EXIT.
+012000     EXIT.
+012100 3100-NUMERIC-ONE-ROW.
+012200     MOVE WS-NUMERIC-SOURCE TO WS-NUM-ENTRY (WS-IX).
+012300 3100-NUMERIC-ONE-ROW-EXIT.
+012400     EXIT.
+012500*----------------------------------------------------------------
+012600* 9000-WRITE-RESULT : report the elapsed hundredths of a second
+012700*                    for each pass.
+012800*----------------------------------------------------------------
+012900 9000-WRITE-RESULT.
+013000     DISPLAY "MOVE ALPHANUM (OVERLAY) - 1 000 000 MOVES : "
+013100         WS-OVERLAY-ELAPSED " CENTIEMES".
+013200     MOVE SPACES TO PRTPERF-DETAIL.
+013300     MOVE "MOVE ALPHANUM (OVERLAY) 1M" TO PRT-DESCR.
+013400     MOVE WS-OVERLAY-ELAPSED          TO PRT-ELAPSED.
+013500     WRITE PRTPERF-LINE FROM PRTPERF-DETAIL.
+013600     DISPLAY "MOVE NUMERIQUE           - 1 000 000 MOVES : "
+013700         WS-NUMERIC-ELAPSED " CENTIEMES".
+013800     MOVE SPACES TO PRTPERF-DETAIL.
+013900     MOVE "MOVE NUMERIQUE 1M"          TO PRT-DESCR.
+014000     MOVE WS-NUMERIC-ELAPSED           TO PRT-ELAPSED.
+014100     WRITE PRTPERF-LINE FROM PRTPERF-DETAIL.
+014200 9000-WRITE-RESULT-EXIT.
+014300     EXIT.
