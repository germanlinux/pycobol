@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOCAMT.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. essaiinit.cob hardcodes
+001100*                SPECIAL-NAMES DECIMAL-POINT IS COMMA, which
+001200*                fixes the whole compiled module to French-style
+001300*                1234,56 amounts - DECIMAL-POINT is a compile
+001400*                time clause, it cannot be flipped per run, so
+001500*                essaiinit.cob itself is left as-is. This
+001600*                utility gets the same effect at run time for any
+001700*                amount shaped like MADONNEE6: it edits through a
+001800*                plain (comma-thousands, period-decimal) picture
+001900*                and then, when the locale parameter says FR,
+002000*                swaps the two separator characters in the
+002100*                formatted text - so the same batch suite serves
+002200*                both our French and US subsidiaries without
+002300*                carrying near-duplicate source per locale.
+002400*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CTLLOCAL ASSIGN TO "CTLLOCAL"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-CTLLOCAL-STATUS.
+003200     SELECT PRTLOCAL ASSIGN TO "PRTLOCAL"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CTLLOCAL
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  CTLLOCAL-RECORD.
+003900     05  CTL-LOCALE-CODE     PIC X(02).
+004000     05  FILLER              PIC X(18).
+004100 FD  PRTLOCAL
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  PRTLOCAL-LINE           PIC X(20).
+004400 WORKING-STORAGE SECTION.
+004500*----------------------------------------------------------------
+004600* 77-LEVEL WORK ITEMS
+004700*----------------------------------------------------------------
+004800 77  WS-CTLLOCAL-STATUS      PIC X(02) VALUE SPACES.
+004900 77  WS-LOCALE-CODE          PIC X(02) VALUE "FR".
+005000 77  WS-SUB                  PIC 9(02) COMP.
+005100 77  WS-EDITED-US             PIC Z(3),ZZ9.99CR.
+005200 77  WS-OUTPUT-TEXT           PIC X(12).
+005300*----------------------------------------------------------------
+005400* Sample MADONNEE6-shaped amounts (PIC S9(4)V99).
+005500*----------------------------------------------------------------
+005600 01  WS-AMOUNT-TABLE.
+005700     05  WS-AMOUNT-ENTRY OCCURS 3 TIMES
+005800                         PIC S9(4)V99 VALUE ZERO.
+005900 PROCEDURE DIVISION.
+006000*----------------------------------------------------------------
+006100* 0000-MAINLINE
+006200*----------------------------------------------------------------
+006300 0000-MAINLINE.
+006400     DISPLAY "BONJOUR ERIC".
+006500     MOVE 1234.56          TO WS-AMOUNT-ENTRY (1).
+006600     MOVE -1234.56         TO WS-AMOUNT-ENTRY (2).
+006700     MOVE ZERO             TO WS-AMOUNT-ENTRY (3).
+006800     PERFORM 1000-READ-LOCALE THRU 1000-READ-LOCALE-EXIT.
+006900     OPEN OUTPUT PRTLOCAL.
+007000     PERFORM 2000-PRINT-AMOUNT
+007100         VARYING WS-SUB FROM 1 BY 1
+007200         UNTIL WS-SUB > 3.
+007300     CLOSE PRTLOCAL.
+007400     STOP RUN.
+007500*----------------------------------------------------------------
+007600* 1000-READ-LOCALE : pick up the locale code from the CTLLOCAL
+007700*                    parameter card ; if the card is missing,
+007800*                    stay on the FR default essaiinit.cob itself
+007900*                    carries today.
+008000*----------------------------------------------------------------
+008100 1000-READ-LOCALE.
+008200     OPEN INPUT CTLLOCAL.
+008300     IF WS-CTLLOCAL-STATUS = "35"
+008400         MOVE "FR" TO WS-LOCALE-CODE
+008500     ELSE
+008600         READ CTLLOCAL
+008700             AT END
+008800                 MOVE "FR" TO WS-LOCALE-CODE
+008900             NOT AT END
+009000                 MOVE CTL-LOCALE-CODE TO WS-LOCALE-CODE
+009100         END-READ
+009200         CLOSE CTLLOCAL
+009300     END-IF.
+009400     DISPLAY "LOCALE : " WS-LOCALE-CODE.
+009500 1000-READ-LOCALE-EXIT.
+009600     EXIT.
+009700*----------------------------------------------------------------
+009800* 2000-PRINT-AMOUNT : edit one amount through the default
+009900*                     (comma-thousands, period-decimal) picture,
+010000*                     then swap separators for the FR locale.
+010100*----------------------------------------------------------------
+010200 2000-PRINT-AMOUNT.
+010300     MOVE WS-AMOUNT-ENTRY (WS-SUB) TO WS-EDITED-US.
+010400     MOVE WS-EDITED-US             TO WS-OUTPUT-TEXT.
+010500     IF WS-LOCALE-CODE = "FR"
+010600         INSPECT WS-OUTPUT-TEXT REPLACING ALL "." BY "~"
+010700         INSPECT WS-OUTPUT-TEXT REPLACING ALL "," BY "."
+010800         INSPECT WS-OUTPUT-TEXT REPLACING ALL "~" BY ","
+010900     END-IF.
+011000     DISPLAY WS-OUTPUT-TEXT.
+011100     WRITE PRTLOCAL-LINE FROM WS-OUTPUT-TEXT.
