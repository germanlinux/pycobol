@@ -0,0 +1,139 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RPTSIGN.
+000300 AUTHOR. D-SYSTEMS BATCH GROUP.
+000400 INSTALLATION. ESSAI BATCH SUITE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 EL  Initial version. essaiinit.cob carries MADONNEE5
+001100*                PIC S9(4), stores -1234, then overwrites it with
+001200*                MOVE +12345 TO MADONNEE5 and just DISPLAYs the
+001300*                truncated/resigned result - a sign/size overflow
+001400*                case nobody checks programmatically today. This
+001500*                report drives a table of signed MOVE cases
+001600*                against S9(4) and S9(4)V99 receiving fields and
+001700*                prints expected-vs-actual for each, so a runtime
+001800*                change that stops truncating/resigning the same
+001900*                way gets caught by a report line instead of by
+002000*                a production statement run.
+002100*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT PRTSIGN ASSIGN TO "PRTSIGN"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  PRTSIGN
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  PRTSIGN-LINE            PIC X(60).
+003300 WORKING-STORAGE SECTION.
+003400*----------------------------------------------------------------
+003500* 77-LEVEL WORK ITEMS
+003600*----------------------------------------------------------------
+003700 77  WS-SUB                  PIC 9(02) COMP.
+003800 77  WS-T1                   PIC S9(4).
+003900 77  WS-T1-EDIT               PIC -9999.
+004000 77  WS-T2                   PIC S9(4)V99.
+004100 77  WS-T2-EDIT               PIC -9999.99.
+004200 77  WS-ACTUAL                PIC X(08).
+004300 77  WS-RESULT                PIC X(04).
+004400*----------------------------------------------------------------
+004500* WS-TEST-DESCR    : one line of commentary per test case
+004600* WS-TEST-TYPE     : 1 = target is S9(4), 2 = target is S9(4)V99
+004700* WS-TEST-SOURCE   : the signed value moved into the target
+004800* WS-EXPECTED      : the correctly-truncated/resigned result,
+004900*                    expressed in the same edited form the
+005000*                    comparison paragraph produces from the
+005100*                    actual MOVE, so a mismatch means the
+005200*                    runtime's truncation/sign rules changed.
+005300*----------------------------------------------------------------
+005400 01  WS-TEST-DESCRS.
+005500     05  FILLER PIC X(30) VALUE "S9(4) NEGATIF DANS LA PLAGE  ".
+005600     05  FILLER PIC X(30) VALUE "S9(4) DEPASSEMENT POSITIF    ".
+005700     05  FILLER PIC X(30) VALUE "S9(4) DEPASSEMENT NEGATIF    ".
+005800     05  FILLER PIC X(30) VALUE "S9(4)V99 DANS LA PLAGE       ".
+005900     05  FILLER PIC X(30) VALUE "S9(4)V99 DEPASSEMENT ENTIER  ".
+006000     05  FILLER PIC X(30) VALUE "S9(4)V99 TRONCATURE DECIMALE ".
+006100 01  WS-TEST-DESCR-TABLE REDEFINES WS-TEST-DESCRS.
+006200     05  WS-TEST-DESCR PIC X(30) OCCURS 6 TIMES.
+006300 01  WS-TEST-TYPES.
+006400     05  FILLER PIC 9 VALUE 1.
+006500     05  FILLER PIC 9 VALUE 1.
+006600     05  FILLER PIC 9 VALUE 1.
+006700     05  FILLER PIC 9 VALUE 2.
+006800     05  FILLER PIC 9 VALUE 2.
+006900     05  FILLER PIC 9 VALUE 2.
+007000 01  WS-TEST-TYPE-TABLE REDEFINES WS-TEST-TYPES.
+007100     05  WS-TEST-TYPE PIC 9 OCCURS 6 TIMES.
+007200 01  WS-TEST-SOURCES.
+007300     05  FILLER PIC S9(6)V999 VALUE -1234.
+007400     05  FILLER PIC S9(6)V999 VALUE 12345.
+007500     05  FILLER PIC S9(6)V999 VALUE -99999.
+007600     05  FILLER PIC S9(6)V999 VALUE 123.45.
+007700     05  FILLER PIC S9(6)V999 VALUE 123456.78.
+007800     05  FILLER PIC S9(6)V999 VALUE -9999.999.
+007900 01  WS-TEST-SOURCE-TABLE REDEFINES WS-TEST-SOURCES.
+008000     05  WS-TEST-SOURCE PIC S9(6)V999 OCCURS 6 TIMES.
+008100 01  WS-EXPECTED-STRINGS.
+008200     05  FILLER PIC X(08) VALUE "-1234   ".
+008300     05  FILLER PIC X(08) VALUE " 2345   ".
+008400     05  FILLER PIC X(08) VALUE "-9999   ".
+008500     05  FILLER PIC X(08) VALUE " 0123.45".
+008600     05  FILLER PIC X(08) VALUE " 3456.78".
+008700     05  FILLER PIC X(08) VALUE "-9999.99".
+008800 01  WS-EXPECTED-TABLE REDEFINES WS-EXPECTED-STRINGS.
+008900     05  WS-EXPECTED PIC X(08) OCCURS 6 TIMES.
+009000 01  PRTSIGN-DETAIL.
+009100     05  PRT-DESCR            PIC X(30).
+009200     05  FILLER               PIC X(02) VALUE SPACES.
+009300     05  PRT-EXPECTED         PIC X(08).
+009400     05  FILLER               PIC X(02) VALUE SPACES.
+009500     05  PRT-ACTUAL           PIC X(08).
+009600     05  FILLER               PIC X(02) VALUE SPACES.
+009700     05  PRT-RESULT           PIC X(04).
+009800     05  FILLER               PIC X(04) VALUE SPACES.
+009900 PROCEDURE DIVISION.
+010000*----------------------------------------------------------------
+010100* 0000-MAINLINE
+010200*----------------------------------------------------------------
+010300 0000-MAINLINE.
+010400     DISPLAY "BONJOUR ERIC".
+010500     OPEN OUTPUT PRTSIGN.
+010600     PERFORM 1000-RUN-TEST-CASE
+010700         VARYING WS-SUB FROM 1 BY 1
+010800         UNTIL WS-SUB > 6.
+010900     CLOSE PRTSIGN.
+011000     STOP RUN.
+011100*----------------------------------------------------------------
+011200* 1000-RUN-TEST-CASE : apply the signed MOVE for one table row
+011300*                      against the right-size target, edit the
+011400*                      actual result the same way for both
+011500*                      target types, and compare it to the
+011600*                      expected string.
+011700*----------------------------------------------------------------
+011800 1000-RUN-TEST-CASE.
+011900     IF WS-TEST-TYPE (WS-SUB) = 1
+012000         MOVE WS-TEST-SOURCE (WS-SUB) TO WS-T1
+012100         MOVE WS-T1                  TO WS-T1-EDIT
+012200         MOVE WS-T1-EDIT              TO WS-ACTUAL
+012300     ELSE
+012400         MOVE WS-TEST-SOURCE (WS-SUB) TO WS-T2
+012500         MOVE WS-T2                  TO WS-T2-EDIT
+012600         MOVE WS-T2-EDIT              TO WS-ACTUAL
+012700     END-IF.
+012800     IF WS-ACTUAL = WS-EXPECTED (WS-SUB)
+012900         MOVE "PASS" TO WS-RESULT
+013000     ELSE
+013100         MOVE "FAIL" TO WS-RESULT
+013200     END-IF.
+013300     DISPLAY WS-TEST-DESCR (WS-SUB) " ATTENDU="
+013350         WS-EXPECTED (WS-SUB) " REEL=" WS-ACTUAL " " WS-RESULT.
+013500     MOVE WS-TEST-DESCR (WS-SUB) TO PRT-DESCR.
+013600     MOVE WS-EXPECTED (WS-SUB)   TO PRT-EXPECTED.
+013700     MOVE WS-ACTUAL              TO PRT-ACTUAL.
+013800     MOVE WS-RESULT              TO PRT-RESULT.
+013900     WRITE PRTSIGN-LINE FROM PRTSIGN-DETAIL.
