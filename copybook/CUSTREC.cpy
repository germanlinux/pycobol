@@ -0,0 +1,14 @@
+      * CUSTREC.cpy
+      * Customer master record, shared by every program that carries
+      * a customer number/name pair. Promoted out of the one-off
+      * nivsup layout in essainiveau1.cob (NEE2/MADONNEE3/MADONNEE4)
+      * so that layout has one authoritative source instead of each
+      * test file redefining its own version with made-up field names.
+      * CUST-LAST-ACTIVITY-DATE was added once the customer master
+      * became a real indexed file (see CUSTLKUP) so an archive/purge
+      * cycle would have a date to measure retention against.
+       01  CUST-RECORD.
+           05  CUST-NUMBER            PIC X(10).
+           05  CUST-NAME-GROUP.
+               10  CUST-NAME          PIC X(10).
+           05  CUST-LAST-ACTIVITY-DATE PIC 9(08).
