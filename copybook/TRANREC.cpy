@@ -0,0 +1,8 @@
+      * TRANREC.cpy
+      * Suspense-feed transaction record shared by the ESSAI*
+      * batch chain. Amount arrives as alphanumeric because the
+      * upstream feed sometimes ships it blank.
+       01  TRAN-RECORD.
+           05  TRAN-ACCOUNT-NO        PIC X(10).
+           05  TRAN-AMOUNT            PIC X(10).
+           05  FILLER                 PIC X(10).
